@@ -0,0 +1,544 @@
+      ******************************************************************
+      * Purpose: Standalone maintenance utility for word.list (and the
+      *          word4/6/7.list and themed --category= variants
+      *          word-loader also reads). Adds or removes words with
+      *          validation (exactly as many alpha characters as the
+      *          target file's word length, no duplicates) before they
+      *          reach word-loader.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. word-maint.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       input-output section.
+
+           file-control.
+               select optional fd-word-file
+               assign to dynamic ws-word-file-name
+               organization is line sequential.
+
+               select fd-word-file-tmp
+               assign to dynamic ws-word-file-tmp-name
+               organization is line sequential.
+
+               select optional fd-csv-file
+               assign to dynamic ws-csv-file-name
+               organization is line sequential.
+
+       data division.
+
+       file section.
+
+       fd  fd-word-file.
+       01  f-word-entry              pic a(7).
+
+       fd  fd-word-file-tmp.
+       01  f-word-entry-tmp          pic a(7).
+
+       fd  fd-csv-file.
+       01  f-csv-record               pic x(80).
+
+       working-storage section.
+
+       01  ws-word-file-name         pic x(40) value "word.list".
+       01  ws-word-file-tmp-name     pic x(40) value "word.list.tmp".
+
+      *> --file=PATH / --category=NAME let this utility maintain the
+      *> themed/length-specific lists word-loader can load (word4.list,
+      *> word6.list, word7.list, animals.list, ...) instead of only the
+      *> default word.list. Scanned out of ws-cmd-args the same way
+      *> cobordle.cbl scans --tries=/--wordfile=, so they can appear
+      *> anywhere after the command and its WORD/FILE argument.
+       01  ws-file-arg-discard        pic x(2024).
+       01  ws-file-arg-remainder      pic x(2024).
+       01  ws-file-arg                pic x(40) value spaces.
+       01  ws-file-found              pic 9(2) comp.
+
+       01  ws-csv-file-name           pic x(40).
+
+       01  ws-csv-word                pic a(7).
+       01  ws-csv-difficulty          pic x(20).
+       01  ws-csv-category            pic x(20).
+
+       01  ws-cmd-args               pic x(2024).
+       01  ws-command                pic x(12).
+       01  ws-word-input             pic a(7).
+       01  ws-cmd-arg-two            pic x(40).
+
+      *> The active file's required word length, worked out from its
+      *> file name the same way word_validate.cbl's
+      *> determine-expected-length does, so --file=/--category= runs
+      *> against a word6.list/word7.list (or a themed "name6.list")
+      *> validate/size entries correctly instead of silently truncating
+      *> or padding them to 5.
+       01  ws-expected-length         pic 9 comp value 5.
+       01  ws-expected-length-disp    pic 9.
+       01  ws-file-name-len           pic 9(2) comp.
+       01  ws-file-suffix-start       pic 9(2) comp.
+       01  ws-file-suffix             pic x(6).
+
+       01  ws-eof-sw                 pic a value 'N'.
+           88  ws-eof                value 'Y'.
+           88  ws-not-eof            value 'N'.
+
+       01  ws-word-is-valid-sw       pic a value 'Y'.
+           88  ws-word-is-valid      value 'Y'.
+           88  ws-word-is-invalid    value 'N'.
+
+       01  ws-duplicate-found-sw     pic a value 'N'.
+           88  ws-duplicate-found    value 'Y'.
+
+       01  ws-removed-found-sw       pic a value 'N'.
+           88  ws-removed-found      value 'Y'.
+
+       01  ws-idx                    pic 9 comp.
+
+      *> Tracks words already written to fd-word-file-tmp during the
+      *> current --import-csv run, the same seen-table idiom
+      *> word_validate.cbl's check-entry-duplicate uses, so a CSV with
+      *> a repeated WORD row (e.g. re-importing a previously exported
+      *> file) doesn't write the same word into word.list twice.
+       01  ws-max-import-words        constant as 13000.
+       01  ws-seen-words              pic a(7)
+                                      occurs ws-max-import-words times.
+       01  ws-seen-count              pic 9(5) comp value 0.
+       01  ws-import-dup-found-sw     pic a value 'N'.
+           88  ws-import-dup-found    value 'Y'.
+
+       procedure division.
+
+       main-procedure.
+
+           accept ws-cmd-args from command-line
+
+           if ws-cmd-args = spaces then
+               perform display-usage
+               stop run
+           end-if
+
+           unstring ws-cmd-args delimited by space
+               into ws-command ws-cmd-arg-two
+
+           move spaces to ws-word-input
+           move ws-cmd-arg-two(1:7) to ws-word-input
+           move upper-case(ws-word-input) to ws-word-input
+           move ws-cmd-arg-two to ws-csv-file-name
+
+           perform determine-word-file-name
+           perform determine-expected-length
+
+           evaluate ws-command
+               when "--add"
+                   perform add-word
+               when "--remove"
+                   perform remove-word
+               when "--list"
+                   perform list-words
+               when "--export-csv"
+                   perform export-csv
+               when "--import-csv"
+                   perform import-csv
+               when other
+                   perform display-usage
+           end-evaluate
+
+           stop run.
+
+
+      *> Picks which list file the rest of main-procedure operates on.
+      *> Defaults to word.list, same as the original baseline, unless
+      *> --file= or --category= is present anywhere in ws-cmd-args (it
+      *> is scanned independently of the command/WORD unstring above,
+      *> so position on the line doesn't matter). ws-word-file-tmp-name
+      *> is derived from whichever file is active so --remove/
+      *> --import-csv's delete/rename step targets the right files.
+       determine-word-file-name.
+
+           move 0 to ws-file-found
+           inspect ws-cmd-args tallying ws-file-found
+               for all "--file="
+           if ws-file-found > 0 then
+               move spaces to ws-file-arg-discard
+               move spaces to ws-file-arg-remainder
+               unstring ws-cmd-args delimited by "--file="
+                   into ws-file-arg-discard ws-file-arg-remainder
+
+               move spaces to ws-file-arg
+               unstring ws-file-arg-remainder delimited by space
+                   into ws-file-arg
+
+               move ws-file-arg to ws-word-file-name
+           else
+               move 0 to ws-file-found
+               inspect ws-cmd-args tallying ws-file-found
+                   for all "--category="
+               if ws-file-found > 0 then
+                   move spaces to ws-file-arg-discard
+                   move spaces to ws-file-arg-remainder
+                   unstring ws-cmd-args delimited by "--category="
+                       into ws-file-arg-discard ws-file-arg-remainder
+
+                   move spaces to ws-file-arg
+                   unstring ws-file-arg-remainder delimited by space
+                       into ws-file-arg
+
+                   move concat(trim(ws-file-arg) ".list")
+                       to ws-word-file-name
+               end-if
+           end-if
+
+           move concat(trim(ws-word-file-name) ".tmp")
+               to ws-word-file-tmp-name
+
+           exit paragraph.
+
+
+      *> Same idea as word_validate.cbl's determine-expected-length,
+      *> but matched on suffix rather than exact name, so a --file=
+      *> pointed at word4/6/7.list (or any themed list hand-named the
+      *> same way, e.g. "animals6.list") is validated and sized for its
+      *> real word length instead of always assuming 5.
+       determine-expected-length.
+
+           move 5 to ws-expected-length
+           move function length(trim(ws-word-file-name))
+               to ws-file-name-len
+
+           if ws-file-name-len >= 6 then
+               compute ws-file-suffix-start = ws-file-name-len - 5
+               move ws-word-file-name(ws-file-suffix-start:6)
+                   to ws-file-suffix
+
+               evaluate ws-file-suffix
+                   when "4.list"
+                       move 4 to ws-expected-length
+                   when "6.list"
+                       move 6 to ws-expected-length
+                   when "7.list"
+                       move 7 to ws-expected-length
+               end-evaluate
+           end-if
+
+           exit paragraph.
+
+
+       display-usage.
+
+           display "Usage: word-maint [OPTION] WORD"
+           display "Maintain the word.list file used by word-loader."
+           display space
+           display "--add WORD               add WORD after validation"
+           display "--remove WORD            remove WORD if present"
+           display "--list                   print every word "
+               "currently loaded"
+           display "--export-csv FILE        export word.list to "
+               "FILE as CSV"
+           display "--import-csv FILE        import a curated CSV "
+               "FILE back to word.list"
+           display space
+           display "--file=PATH              operate on PATH instead "
+               "of word.list"
+           display "--category=NAME          operate on NAME.list "
+               "instead of word.list"
+           display "                         (put after the command "
+               "and its WORD/FILE"
+           display "                         argument; word length is "
+               "worked out from the"
+           display "                         file name, e.g. "
+               "word6.list/animals7.list)"
+           display space
+
+           exit paragraph.
+
+
+       add-word.
+
+           perform validate-word-input
+           if ws-word-is-invalid then
+               exit paragraph
+           end-if
+
+           perform check-duplicate
+           if ws-duplicate-found then
+               display concat(
+                   "Word already in list, not adding: " ws-word-input)
+               exit paragraph
+           end-if
+
+           open extend fd-word-file
+           write f-word-entry from ws-word-input
+           close fd-word-file
+
+           display concat("Added word: " ws-word-input)
+
+           exit paragraph.
+
+
+      *> Exactly ws-expected-length alphabetic characters (set by
+      *> determine-expected-length from the active file's name), no
+      *> embedded spaces and nothing past that length -- so a word
+      *> typed against a shorter or longer list than it fits is
+      *> rejected instead of silently truncated or padded in.
+       validate-word-input.
+
+           set ws-word-is-valid to true
+           move ws-expected-length to ws-expected-length-disp
+
+           if ws-word-input = spaces then
+               display concat(
+                   "Word must be exactly "
+                   trim(ws-expected-length-disp)
+                   " alpha characters.")
+               set ws-word-is-invalid to true
+               exit paragraph
+           end-if
+
+           perform varying ws-idx from 1 by 1 until ws-idx > 7
+               if ws-idx <= ws-expected-length then
+                   if ws-word-input(ws-idx:1) < "A"
+                   or ws-word-input(ws-idx:1) > "Z" then
+                       display concat(
+                           "Word must be exactly "
+                           trim(ws-expected-length-disp)
+                           " alpha characters.")
+                       set ws-word-is-invalid to true
+                       exit paragraph
+                   end-if
+               else
+                   if ws-word-input(ws-idx:1) not = space then
+                       display concat(
+                           "Word must be exactly "
+                           trim(ws-expected-length-disp)
+                           " alpha characters.")
+                       set ws-word-is-invalid to true
+                       exit paragraph
+                   end-if
+               end-if
+           end-perform
+
+           exit paragraph.
+
+
+       check-duplicate.
+
+           set ws-not-eof to true
+           move 'N' to ws-duplicate-found-sw
+
+           open input fd-word-file
+
+               perform until ws-eof
+                   read fd-word-file
+                   at end set ws-eof to true
+                   not at end
+                       if upper-case(f-word-entry) = ws-word-input then
+                           set ws-duplicate-found to true
+                       end-if
+                   end-read
+               end-perform
+
+           close fd-word-file
+
+           exit paragraph.
+
+
+       remove-word.
+
+           perform validate-word-input
+           if ws-word-is-invalid then
+               exit paragraph
+           end-if
+
+           set ws-not-eof to true
+           move 'N' to ws-removed-found-sw
+
+           open input fd-word-file
+           open output fd-word-file-tmp
+
+               perform until ws-eof
+                   read fd-word-file
+                   at end set ws-eof to true
+                   not at end
+                       if upper-case(f-word-entry) = ws-word-input then
+                           set ws-removed-found to true
+                       else
+                           write f-word-entry-tmp from f-word-entry
+                       end-if
+                   end-read
+               end-perform
+
+           close fd-word-file
+           close fd-word-file-tmp
+
+           call "CBL_DELETE_FILE" using ws-word-file-name
+           call "CBL_RENAME_FILE" using
+               ws-word-file-tmp-name ws-word-file-name
+
+           if ws-removed-found then
+               display concat("Removed word: " ws-word-input)
+           else
+               display concat("Word not found: " ws-word-input)
+           end-if
+
+           exit paragraph.
+
+
+       list-words.
+
+           set ws-not-eof to true
+
+           open input fd-word-file
+
+               perform until ws-eof
+                   read fd-word-file
+                   at end set ws-eof to true
+                   not at end
+                       display f-word-entry
+                   end-read
+               end-perform
+
+           close fd-word-file
+
+           exit paragraph.
+
+
+      *> Converts word.list to a CSV with a difficulty/category column
+      *> curators can fill in from a spreadsheet. Existing entries get
+      *> blank difficulty/category so round-tripping never loses words.
+       export-csv.
+
+           if ws-csv-file-name = spaces then
+               display "Usage: word-maint --export-csv FILE"
+               exit paragraph
+           end-if
+
+           set ws-not-eof to true
+
+           open input fd-word-file
+           open output fd-csv-file
+
+               move "WORD,DIFFICULTY,CATEGORY" to f-csv-record
+               write f-csv-record
+
+               perform until ws-eof
+                   read fd-word-file
+                   at end set ws-eof to true
+                   not at end
+                       move concat(trim(f-word-entry) ",,")
+                           to f-csv-record
+                       write f-csv-record
+                   end-read
+               end-perform
+
+           close fd-word-file
+           close fd-csv-file
+
+           display concat(
+               "Exported word list to: " trim(ws-csv-file-name))
+
+           exit paragraph.
+
+
+      *> Converts a curated CSV back to the plain format word-loader
+      *> expects. Only the WORD column is used; DIFFICULTY/CATEGORY
+      *> are for the spreadsheet and aren't carried into word.list.
+       import-csv.
+
+           if ws-csv-file-name = spaces then
+               display "Usage: word-maint --import-csv FILE"
+               exit paragraph
+           end-if
+
+           set ws-not-eof to true
+           move 0 to ws-seen-count
+
+           open input fd-csv-file
+           open output fd-word-file-tmp
+
+               read fd-csv-file
+               at end set ws-eof to true
+               end-read
+
+               perform until ws-eof
+                   read fd-csv-file
+                   at end set ws-eof to true
+                   not at end
+                       perform import-csv-line
+                   end-read
+               end-perform
+
+           close fd-csv-file
+           close fd-word-file-tmp
+
+           call "CBL_DELETE_FILE" using ws-word-file-name
+           call "CBL_RENAME_FILE" using
+               ws-word-file-tmp-name ws-word-file-name
+
+           display concat(
+               "Imported word list from: " trim(ws-csv-file-name))
+
+           exit paragraph.
+
+
+       import-csv-line.
+
+           move spaces to ws-csv-word
+           move spaces to ws-csv-difficulty
+           move spaces to ws-csv-category
+
+           unstring f-csv-record delimited by ","
+               into ws-csv-word ws-csv-difficulty ws-csv-category
+
+           move upper-case(trim(ws-csv-word)) to ws-word-input
+
+           perform validate-word-input
+           if ws-word-is-invalid then
+               display concat(
+                   "Skipping invalid CSV row: " f-csv-record)
+               exit paragraph
+           end-if
+
+           perform check-import-duplicate
+           if ws-import-dup-found then
+               display concat(
+                   "Skipping duplicate CSV row: " trim(ws-word-input))
+               exit paragraph
+           end-if
+
+           write f-word-entry-tmp from ws-word-input
+
+           exit paragraph.
+
+
+      *> Checks ws-word-input against every word already accepted in
+      *> this --import-csv run (ws-seen-words), adding it to that
+      *> table when it isn't a repeat. The rebuilt word.list always
+      *> comes solely from the CSV being imported (import-csv never
+      *> reads the old word.list), so deduping within this table is
+      *> equivalent to deduping against the final word list -- there's
+      *> no separate "existing list" left to merge against once the
+      *> import completes.
+       check-import-duplicate.
+
+           move 'N' to ws-import-dup-found-sw
+
+           perform varying ws-idx from 1 by 1
+               until ws-idx > ws-seen-count
+               if ws-seen-words(ws-idx) = ws-word-input then
+                   set ws-import-dup-found to true
+                   exit paragraph
+               end-if
+           end-perform
+
+           add 1 to ws-seen-count
+           move ws-word-input to ws-seen-words(ws-seen-count)
+
+           exit paragraph.
+
+       end program word-maint.
