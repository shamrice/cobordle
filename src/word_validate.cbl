@@ -0,0 +1,255 @@
+      ******************************************************************
+      * Purpose: Standalone batch validator for a word-loader word
+      *          list. Flags blank, wrong-length, non-alphabetic,
+      *          not-upper-cased, and duplicate rows to a rejects
+      *          report instead of letting them silently ride along
+      *          into l-word-list. Meant to be run nightly against
+      *          word.list (and the word4/6/7.list variants) via
+      *          cron/JCL-equivalent, separately from normal play.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. word-validate.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       input-output section.
+
+           file-control.
+               select optional fd-word-file
+               assign to dynamic ws-word-file-name
+               organization is line sequential.
+
+               select fd-rejects-file
+               assign to dynamic ws-rejects-file-name
+               organization is line sequential.
+
+       data division.
+
+       file section.
+
+       fd  fd-word-file.
+       01  f-word-entry              pic a(7).
+
+       fd  fd-rejects-file.
+       01  f-reject-record           pic x(80).
+
+       working-storage section.
+
+       01  ws-word-file-name         pic x(40) value "word.list".
+       01  ws-rejects-file-name      pic x(40)
+                                     value "word_rejects.rpt".
+
+       01  ws-max-words              constant as 13000.
+
+       01  ws-expected-length        pic 9 comp value 5.
+       01  ws-expected-length-disp   pic 9.
+
+       01  ws-cmd-args               pic x(80).
+
+       01  ws-seen-words             pic a(7) occurs ws-max-words times.
+       01  ws-seen-count             pic 9(5) comp value 0.
+
+       01  ws-line-num               pic 9(7) comp value 0.
+       01  ws-line-num-disp          pic z(6)9.
+
+       01  ws-reject-count           pic 9(7) comp value 0.
+       01  ws-valid-count            pic 9(7) comp value 0.
+       01  ws-reject-count-disp      pic z(6)9.
+       01  ws-valid-count-disp       pic z(6)9.
+
+       01  ws-eof-sw                 pic a value 'N'.
+           88  ws-eof                value 'Y'.
+           88  ws-not-eof            value 'N'.
+
+       01  ws-idx                    pic 9 comp.
+
+       01  ws-upper-entry            pic a(7).
+
+       01  ws-is-valid-sw            pic a value 'Y'.
+           88  ws-is-valid           value 'Y'.
+           88  ws-is-invalid         value 'N'.
+
+       01  ws-reject-reason          pic x(40).
+
+       procedure division.
+
+       main-procedure.
+
+           accept ws-cmd-args from command-line
+           if ws-cmd-args not = spaces then
+               unstring ws-cmd-args delimited by space
+                   into ws-word-file-name
+           end-if
+
+           perform determine-expected-length
+
+           display "COBORDLE - Word list validation"
+           display concat("Validating: " trim(ws-word-file-name))
+           move ws-expected-length to ws-expected-length-disp
+           display concat("Expected word length: "
+               ws-expected-length-disp)
+           display space
+
+           set ws-not-eof to true
+
+           open input fd-word-file
+           open output fd-rejects-file
+
+               perform until ws-eof
+                   read fd-word-file
+                   at end set ws-eof to true
+                   not at end
+                       add 1 to ws-line-num
+                       perform validate-entry
+                   end-read
+               end-perform
+
+           close fd-word-file
+           close fd-rejects-file
+
+           move ws-valid-count to ws-valid-count-disp
+           move ws-reject-count to ws-reject-count-disp
+
+           display space
+           display concat(
+               "Valid entries:   " trim(ws-valid-count-disp))
+           display concat(
+               "Rejected entries: " trim(ws-reject-count-disp))
+
+           if ws-reject-count > 0 then
+               display concat("See " trim(ws-rejects-file-name)
+                   " for details")
+           end-if
+
+           stop run.
+
+
+      *> Mirrors word-loader's determine-word-file-name mapping so the
+      *> validator checks each variant against the right word length.
+       determine-expected-length.
+
+           evaluate true
+               when ws-word-file-name = "word4.list"
+                   move 4 to ws-expected-length
+               when ws-word-file-name = "word6.list"
+                   move 6 to ws-expected-length
+               when ws-word-file-name = "word7.list"
+                   move 7 to ws-expected-length
+               when other
+                   move 5 to ws-expected-length
+           end-evaluate
+
+           exit paragraph.
+
+
+       validate-entry.
+
+           set ws-is-valid to true
+           move spaces to ws-reject-reason
+
+           if f-word-entry = spaces then
+               move "blank entry" to ws-reject-reason
+               set ws-is-invalid to true
+           else
+               perform check-entry-length
+               if ws-is-valid then
+                   perform check-entry-alpha
+               end-if
+               if ws-is-valid then
+                   perform check-entry-upper-case
+               end-if
+               if ws-is-valid then
+                   perform check-entry-duplicate
+               end-if
+           end-if
+
+           if ws-is-valid then
+               add 1 to ws-valid-count
+           else
+               perform reject-entry
+           end-if
+
+           exit paragraph.
+
+
+       check-entry-length.
+
+           if length(trim(f-word-entry)) not = ws-expected-length then
+               move "wrong length" to ws-reject-reason
+               set ws-is-invalid to true
+           end-if
+
+           exit paragraph.
+
+
+       check-entry-alpha.
+
+           perform varying ws-idx from 1 by 1
+               until ws-idx > ws-expected-length
+               if f-word-entry(ws-idx:1) < "A" or
+               (f-word-entry(ws-idx:1) > "Z" and
+                f-word-entry(ws-idx:1) < "a") or
+               f-word-entry(ws-idx:1) > "z" then
+                   move "non-alphabetic character" to ws-reject-reason
+                   set ws-is-invalid to true
+                   exit paragraph
+               end-if
+           end-perform
+
+           exit paragraph.
+
+
+       check-entry-upper-case.
+
+           if f-word-entry not = upper-case(f-word-entry) then
+               move "not upper-cased on disk" to ws-reject-reason
+               set ws-is-invalid to true
+           end-if
+
+           exit paragraph.
+
+
+       check-entry-duplicate.
+
+           move upper-case(f-word-entry) to ws-upper-entry
+
+           perform varying ws-idx from 1 by 1
+               until ws-idx > ws-seen-count
+               if ws-seen-words(ws-idx) = ws-upper-entry then
+                   move "duplicate entry" to ws-reject-reason
+                   set ws-is-invalid to true
+                   exit paragraph
+               end-if
+           end-perform
+
+           add 1 to ws-seen-count
+           move ws-upper-entry to ws-seen-words(ws-seen-count)
+
+           exit paragraph.
+
+
+       reject-entry.
+
+           add 1 to ws-reject-count
+           move ws-line-num to ws-line-num-disp
+
+           move concat(
+               "LINE " trim(ws-line-num-disp) ": '" f-word-entry
+               "' - " ws-reject-reason)
+               to f-reject-record
+
+           write f-reject-record
+
+           display concat(
+               "REJECT line " trim(ws-line-num-disp) ": '"
+               trim(f-word-entry) "' - " trim(ws-reject-reason))
+
+           exit paragraph.
+
+       end program word-validate.
