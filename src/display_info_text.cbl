@@ -36,24 +36,32 @@
                                  *> comp allows raw numeric to be passed
        01  l-info-screen-bg-color                 pic 9 comp.
        01  l-info-screen-text                     pic x any length.
-       
+       01  l-text-mode-flag                       pic a.
+
        screen section.
 
        copy "./src/screens/info_screen.cpy".
-      
-       procedure division using 
-           l-info-screen-bg-color l-info-screen-text.
 
-       main-procedure.           
+       procedure division using
+           l-info-screen-bg-color l-info-screen-text l-text-mode-flag.
+
+       main-procedure.
 
            move l-info-screen-bg-color to ls-info-screen-bg-color
            move l-info-screen-text to ls-info-screen-text
-           display s-info-screen 
 
-           call "logger" using concat( 
+           if l-text-mode-flag = 'Y' then
+               if trim(ls-info-screen-text) not = space then
+                   display trim(ls-info-screen-text)
+               end-if
+           else
+               display s-info-screen
+           end-if
+
+           call "logger" using concat(
                "INFO-SCREEN :: bg color: " ls-info-screen-bg-color
-               " : text: " ls-info-screen-text) 
-           end-call 
+               " : text: " ls-info-screen-text)
+           end-call
 
            goback.
 
