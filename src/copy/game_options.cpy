@@ -0,0 +1,58 @@
+      ******************************************************************
+      * Purpose: Shared command-line/config driven game option switches
+      *          passed from cobordle down into word-loader and run-game,
+      *          alongside the existing l-word-data linkage record.
+      ******************************************************************
+       01  l-game-options.
+           05  l-daily-flag                pic a value 'N'.
+               88  l-daily-mode             value 'Y'.
+               88  l-not-daily-mode         value 'N'.
+           05  l-hard-mode-flag            pic a value 'N'.
+               88  l-hard-mode              value 'Y'.
+               88  l-not-hard-mode          value 'N'.
+           05  l-word-length               pic 9 comp value 5.
+           05  l-player-id                 pic x(20) value "DEFAULT".
+           05  l-colorblind-flag           pic a value 'N'.
+               88  l-colorblind-mode        value 'Y'.
+               88  l-not-colorblind-mode    value 'N'.
+           05  l-practice-flag             pic a value 'N'.
+               88  l-practice-mode          value 'Y'.
+               88  l-not-practice-mode      value 'N'.
+           05  l-submit-scores-flag        pic a value 'N'.
+               88  l-submit-scores          value 'Y'.
+               88  l-not-submit-scores      value 'N'.
+           05  l-category                  pic x(20) value spaces.
+      *> YYYY-MM-DD. When set, word-loader's daily selection uses this
+      *> date instead of today's to replay a past daily puzzle.
+           05  l-replay-date               pic x(10) value spaces.
+           05  l-text-mode-flag            pic a value 'N'.
+               88  l-text-mode              value 'Y'.
+               88  l-not-text-mode          value 'N'.
+      *> When set, word-loader opens this file instead of picking one
+      *> by length/category, so a single compiled build can point at
+      *> a test list, a themed list, or a larger imported list.
+           05  l-word-file-override        pic x(40) value spaces.
+      *> Overrides run-game's ws-max-tries constant (6). Clamped to 1
+      *> thru ws-max-tries-practice there. In screen mode, try rows
+      *> past ws-max-tries-screen recycle (wrap back to the top row,
+      *> overwriting earlier guesses on screen) instead of running off
+      *> the fixed-position try-screen/info-bar/command-legend rows.
+           05  l-max-tries                 pic 9(2) comp value 6.
+           05  l-qwerty-flag               pic a value 'N'.
+               88  l-qwerty-mode            value 'Y'.
+               88  l-not-qwerty-mode        value 'N'.
+      *> Caps how many entries word-loader reads into l-word-list/
+      *> l-allowed-list. The physical table size (ws-max-words, 13000
+      *> in cobordle.cbl/word-loader.cbl/run-game.cbl) is a compile-
+      *> time OCCURS bound and can't itself be made runtime-
+      *> configurable without restructuring those tables to OCCURS
+      *> DEPENDING ON; this just tells word-loader to stop reading
+      *> early, clamped to that bound.
+           05  l-max-words                 pic 9(5) comp value 13000.
+      *> Set by cobordle.cbl when it finds an existing checkpoint file
+      *> for the current player and the player chooses to resume.
+      *> word-loader skips its normal random/daily selection and hands
+      *> this word straight back as l-selected-word, so a resumed game
+      *> gets the exact word the checkpoint was saved against instead
+      *> of whatever word-loader would otherwise reselect.
+           05  l-resume-word               pic a(7) value spaces.
