@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Purpose: Outcome of a single completed (or abandoned) puzzle,
+      *          handed back from run-game to its caller.
+      ******************************************************************
+       01  l-game-result.
+           05  l-result-word               pic a(7).
+           05  l-result-tries              pic 9(2) comp.
+           05  l-result-solved-flag        pic a value 'N'.
+               88  l-result-solved         value 'Y'.
+               88  l-result-not-solved     value 'N'.
+           05  l-result-share-line-count   pic 9(2) comp value 0.
+      *> 21 = 1 header line + up to ws-max-tries-practice (20) guess
+      *> rows from run-game's practice mode.
+           05  l-result-share-lines        pic x(40)
+                                           occurs 21 times.
+           05  l-result-elapsed-text       pic x(20).
+      *> 20 = ws-max-tries-practice, so a full practice-mode round's
+      *> guesses all fit for the per-session transcript.
+           05  l-result-guess-words        pic a(7)
+                                           occurs 20 times.
