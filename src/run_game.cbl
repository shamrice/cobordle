@@ -18,10 +18,63 @@
        repository. 
            function all intrinsic.          
 
-       special-names.           
-   
+       special-names.
+
+       input-output section.
+
+           file-control.
+               select optional fd-checkpoint-file
+               assign to dynamic ws-checkpoint-file-name
+               organization is line sequential.
+
+               select optional fd-audit-file
+               assign to dynamic ws-audit-file-name
+               organization is line sequential.
+
+               select optional fd-word-stats-file
+               assign to dynamic ws-word-stats-file-name
+               organization is line sequential.
+
        data division.
-  
+
+       file section.
+
+       fd  fd-checkpoint-file.
+       01  f-checkpoint-record.
+           05  f-ckpt-word                        pic a(7).
+           05  f-ckpt-try-num                      pic 99.
+      *> 20 matches ws-max-tries-practice in working-storage; FILE
+      *> SECTION is compiled before that constant is defined, so the
+      *> occurs count can't reference it directly.
+           05  f-ckpt-guess-words   occurs 20 times pic a(7).
+      *> Carries ls-hint-count/ls-hint-revealed across a checkpoint
+      *> resume. Without these, a quit-and-resume restarts run-game as
+      *> a brand-new invocation with ls-hint-count back at 0, letting
+      *> a player re-earn ws-max-hints hints on the same puzzle.
+           05  f-ckpt-hint-count                   pic 9.
+           05  f-ckpt-hint-revealed                pic a(7).
+
+      *> One line per guess: the word, which try it was, the guess
+      *> itself, and the tile colors scored for it (G/Y/B per letter).
+       fd  fd-audit-file.
+       01  f-audit-record.
+           05  f-audit-date                       pic 9(8).
+           05  f-audit-word                       pic a(7).
+           05  f-audit-try                        pic 9(2).
+           05  f-audit-guess                      pic a(7).
+           05  f-audit-colors                     pic x(7).
+
+      *> One line per completed puzzle, distinct from fd-audit-file
+      *> (per-guess) and cobordle.cbl's fd-stats-file (per-player): the
+      *> word-difficulty report aggregates these across every player
+      *> to rank words by average tries-to-solve.
+       fd  fd-word-stats-file.
+       01  f-word-stats-record.
+           05  f-word-stats-word                  pic a(7).
+           05  f-word-stats-tries                 pic 9(2).
+           05  f-word-stats-solved                 pic a.
+           05  f-word-stats-date                  pic 9(8).
+
        working-storage section.
 
        copy "screenio.cpy".
@@ -30,23 +83,76 @@
 
        01  ws-max-tries                           constant as 6.
 
+      *> Practice mode (--practice) doesn't force-end the puzzle at
+      *> ws-max-tries, but the guess-row tables and shared try-screen
+      *> are still fixed-size, so "unlimited" is implemented as this
+      *> much larger fixed cap rather than a truly unbounded table.
+       01  ws-max-tries-practice                   constant as 20.
+
+      *> How many try rows the screen UI can show at once before it
+      *> has to recycle them. Row 19 is the info bar (info_screen.cpy)
+      *> and rows 21-22 are the command legend (run_game_screen.cpy);
+      *> 8 rows (3, 5, 7, ... 17) is the most that fits clear of both.
+      *> ls-current-try-y is computed as 3 + 2 * (try number MOD this
+      *> constant), so try 9 repaints over try 1's row, try 10 over
+      *> try 2's, and so on -- this keeps --tries=N and --practice
+      *> honoring the full ws-max-tries-practice range of actual tries
+      *> even though only the most recent 8 stay visible on screen at
+      *> once. Text mode has no screen geometry and isn't affected.
+       01  ws-max-tries-screen                     constant as 8.
+
+       01  ws-max-hints                           constant as 2.
+
+       01  ws-checkpoint-file-name                 pic x(40)
+                                      value "cobordle_checkpoint.dat".
+
+       01  ws-audit-file-name                      pic x(40)
+                                      value "cobordle_audit.log".
+
+       01  ws-word-stats-file-name                 pic x(40)
+                                 value "cobordle_word_stats.dat".
+       01  ws-word-stats-today                     pic 9(8).
+
+      *> Tile colors actually rendered to the screen. ls-guess-letter
+      *> -color below always records the logical green/yellow/black
+      *> result for hard mode, share text and the audit log; these
+      *> carry the colorblind-friendly swap applied only at display
+      *> time.
+       01  ws-color-correct                        pic 9 comp.
+       01  ws-color-present                        pic 9 comp.
+
        01  ws-crt-status.
            05  ws-crt-status-key-1                pic xx.
            05  ws-crt-status-key-2                pic xx.
-             
+
        77  ws-empty-line                          pic x(80).
-       77  ws-guess-mask                          pic x(18).
-       
+       77  ws-guess-mask                          pic x(20).
+
+      *> Populates s-rules-text's first line (run_game_screen.cpy) so
+      *> it states the actual effective try count instead of the
+      *> baseline's hardcoded "six tries", which --tries=/--practice
+      *> can now make false.
+       01  ws-rules-tries-text                     pic x(55).
+
 
        local-storage section.
 
        01  ls-current-try.       
-           05  ls-current-try-num                 pic 9 comp.           
-           05  ls-current-word-attempt            pic a(5).
+           05  ls-current-try-num                 pic 9(2) comp.        
+           05  ls-current-word-attempt            pic a(7).
        
        01  ls-correct-letters                     pic 9 comp value 0.
        01  ls-letter-search-count                 pic 9 comp value 0.
 
+      *> Working copy of l-selected-word consumed letter by letter as
+      *> check-current-try scores a guess, so a repeated letter in the
+      *> guess can't match the same answer letter twice.
+       01  ls-remaining-word                      pic a(7).
+
+      *> Text-mode prompt fields for accept-current-try-text.
+       01  ls-text-try-num-disp                    pic z9.
+       01  ls-text-max-tries-disp                   pic z9.
+
        01  ls-word-found-sw                       pic a value 'N'.
            88  ls-word-found                      value 'Y'.
            88  ls-word-not-found                  value 'N'.
@@ -55,6 +161,13 @@
            05  ls-current-try-y                   pic 99.
            05  ls-current-try-x                   pic 99.
 
+      *> Marks a correct/present tile with a symbol in the spacer
+      *> column right after the letter, so colorblind mode still reads
+      *> as distinct tiles even without relying on the color alone.
+       01  ls-symbol-pos.
+           05  ls-symbol-y                         pic 99.
+           05  ls-symbol-x                         pic 99.
+
        01  ls-idx                                 pic 9 comp.
        01  ls-idx-2                               pic 9 comp.
 
@@ -63,202 +176,1082 @@
            88  ls-puzzle-not-solved               value 'N'.
            88  ls-puzzle-in-progress              value 'P'.
 
+      *> Tile colors recorded per guess/letter, used to build the
+      *> shareable result block once the puzzle ends.
+       01  ls-guess-tile-colors.
+           05  ls-guess-row occurs ws-max-tries-practice times.
+               10  ls-guess-letter-color occurs 7 times
+                                              pic 9 comp.
+
+       01  ls-puzzle-epoch                        pic 9(8) comp
+                                              value 20220405.
+       01  ls-today                               pic 9(8).
+       01  ls-puzzle-number                       pic 9(9) comp.
+
+       01  ls-share-row                           pic 9(2) comp.
+       01  ls-share-col                           pic 9 comp.
+       01  ls-share-line-idx                      pic 9(2) comp.
+       01  ls-share-tries-disp                     pic z9.
+       01  ls-puzzle-number-disp                   pic z(8)9.
+       01  ls-max-tries-disp                       pic z9.
+
+      *> Hard-mode bookkeeping: positions locked in green, and letters
+      *> that must appear somewhere because they were flagged yellow.
+       01  ls-alphabet                    pic x(26)
+                                      value "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01  ls-hard-green                          pic a(7) value spaces.
+       01  ls-hard-yellow-set                     pic x(26) value spaces.
+       01  ls-hard-letter-idx                     pic 9(2) comp.
+       01  ls-hard-scratch-letter                 pic a.
+       01  ls-hard-ok-sw                          pic a value 'Y'.
+           88  ls-hard-ok                         value 'Y'.
+           88  ls-hard-violation                  value 'N'.
+
+      *> Every guess made this puzzle, kept so a mid-game checkpoint can
+      *> be saved and the tile colors rebuilt by replaying check-current
+      *> -try on resume, instead of persisting the colors themselves.
+       01  ls-guess-words occurs ws-max-tries-practice times
+                                              pic a(7) value spaces.
+       01  ls-ckpt-saved-try-num                   pic 9(2) comp.
+       01  ls-ckpt-idx                             pic 9(2) comp.
+       01  ls-ckpt-eof-sw                          pic a value 'N'.
+           88  ls-ckpt-eof                         value 'Y'.
+           88  ls-ckpt-not-eof                     value 'N'.
+
+      *> F1 hint key: reveals one random not-yet-hinted letter's
+      *> position, capped at ws-max-hints uses per puzzle.
+       01  ls-hint-count                           pic 9 comp value 0.
+       01  ls-hint-revealed                        pic x(7)
+                                                    value spaces.
+       01  ls-hint-pos                             pic 9 comp.
+       01  ls-hint-pos-disp                        pic 9.
+
+      *> Set by give-hint so the unconditional info-bar blank further
+      *> down the main loop can skip itself for this iteration --
+      *> otherwise the hint text (or "no hints left") painted by
+      *> give-hint gets overwritten before a player can ever read it.
+       01  ls-hint-just-given-sw                   pic a value 'N'.
+           88  ls-hint-just-given                  value 'Y'.
+           88  ls-hint-not-just-given               value 'N'.
+
+      *> Set false for HINT/QUIT (text mode) and F1/F12 (screen mode)
+      *> so those keys skip validate-word-is-valid and the rest of the
+      *> guess-scoring block entirely for that iteration instead of
+      *> re-validating whatever stale text sits in
+      *> ls-current-word-attempt, which isn't a guess at all.
+       01  ls-process-guess-sw                     pic a value 'Y'.
+           88  ls-process-guess                    value 'Y'.
+           88  ls-skip-guess                       value 'N'.
+
+      *> Practice mode (--practice) raises the try limit to
+      *> ws-max-tries-practice instead of enforcing ws-max-tries.
+       01  ls-effective-max-tries                 pic 9(2) comp.
+
+      *> Speed-run timer: started when the background screen first
+      *> displays, stopped (read back) whenever the puzzle ends.
+       01  ls-game-start-time                      pic 9(8).
+       01  ls-game-end-time                        pic 9(8).
+       01  ls-elapsed-seconds                       pic 9(5) comp.
+       01  ls-elapsed-mins                          pic 9(3) comp.
+       01  ls-elapsed-secs                          pic 9(2) comp.
+       01  ls-elapsed-mins-disp                     pic z(2)9.
+       01  ls-elapsed-secs-disp                     pic 99.
+       01  ls-elapsed-text                          pic x(20).
+
+      *> Binary-search work fields for validate-word-is-valid. The
+      *> word and allowed lists arrive pre-sorted by word-loader.
+       01  ls-bs-low                               pic 9(5) comp.
+       01  ls-bs-high                               pic 9(5) comp.
+       01  ls-bs-mid                               pic 9(5) comp.
+
        linkage section.
        
        01  l-word-data.
-           05  l-selected-word           pic a(5).
-           05  l-word-list               pic a(5) 
+           05  l-selected-word           pic a(7).
+           05  l-word-count              pic 9(5) comp.
+           05  l-word-list               pic a(7)
                                          occurs ws-max-words times
                                          indexed by l-word-idx.
+           05  l-allowed-count           pic 9(5) comp.
+           05  l-allowed-list            pic a(7)
+                                         occurs ws-max-words times
+                                         indexed by l-allowed-idx.
+           05  l-rejected-count          pic 9(5) comp.
 
-       01  l-cheat-flag                  pic a. 
+       01  l-cheat-flag                  pic a.
+
+       copy "./src/copy/game_result.cpy".
+       copy "./src/copy/game_options.cpy".
 
        screen section.
 
        copy "./src/screens/run_game_screen.cpy".
-       copy "./src/screens/run_game_current_try_screen.cpy".       
+       copy "./src/screens/run_game_current_try_screen.cpy".
+       copy "./src/screens/run_game_current_try_screen_4.cpy".
+       copy "./src/screens/run_game_current_try_screen_6.cpy".
+       copy "./src/screens/run_game_current_try_screen_7.cpy".
 
 
       *> Expected that l-selected-word will be sent here in uppercase.
-       procedure division using l-word-data l-cheat-flag.
+       procedure division using
+           l-word-data l-cheat-flag l-game-result l-game-options.
 
            set environment "COB_SCREEN_EXCEPTIONS" to 'Y'.
            set environment "COB_SCREEN_ESC"        to 'Y'.      
            set environment "COB_EXIT_WAIT"         to 'NO'.
 
-       main-procedure.           
-           
-           display space blank screen 
-           display s-run-game-background-screen 
+       main-procedure.
+
+           perform determine-file-names
 
-           compute ls-current-try-y = ls-current-try-num + 3
+           if l-practice-mode then
+               move ws-max-tries-practice to ls-effective-max-tries
+           else
+               if l-max-tries >= 1
+                   and l-max-tries <= ws-max-tries-practice
+                   move l-max-tries to ls-effective-max-tries
+               else
+                   move ws-max-tries to ls-effective-max-tries
+               end-if
+           end-if
+
+           if l-text-mode then
+               display "COBORDLE - text mode"
+               display concat("Word length: " l-word-length)
+           else
+               perform build-rules-tries-text
+               display space blank screen
+               display s-run-game-background-screen
+           end-if
+
+           accept ls-game-start-time from time
+
+           compute ls-current-try-y = 3 + 2 *
+               function mod(ls-current-try-num, ws-max-tries-screen)
 
       *>   Cheating... show solution
-           if l-cheat-flag = 'Y' then 
+           if l-cheat-flag = 'Y' then
                call "logger" using "RUN-GAME : CHEAT MODE IS ENABLED"
-               display concat("Answer: " l-selected-word) at 1740
-           end-if 
+               if l-text-mode then
+                   display concat("Answer: " l-selected-word)
+               else
+                   display concat("Answer: " l-selected-word) at 1740
+               end-if
+           end-if
 
            call "remaining-letters-reinit"
-           call "display-remaining-letters"
+           if l-text-mode then
+               call "display-remaining-letters-text"
+           else
+               call "display-remaining-letters"
+                   using l-colorblind-flag l-qwerty-flag
+           end-if
 
-           perform until ls-puzzle-solved or ls-puzzle-not-solved                                                            
+           perform load-and-resume-checkpoint
 
-               accept s-run-game-current-try-screen 
-               move upper-case(ls-current-word-attempt)
-                   to ls-current-word-attempt
+           perform until ls-puzzle-solved or ls-puzzle-not-solved
+
+               set ls-hint-not-just-given to true
+               set ls-process-guess to true
+
+               if l-text-mode then
+                   perform accept-current-try-text
+                   move upper-case(ls-current-word-attempt)
+                       to ls-current-word-attempt
+
+                   evaluate true
+                       when ls-current-word-attempt = "QUIT"
+                           set ls-puzzle-not-solved to true
+                           set ls-skip-guess to true
+                       when ls-current-word-attempt = "HINT"
+                           perform give-hint
+                           set ls-skip-guess to true
+                   end-evaluate
+               else
+                   perform accept-current-try-screen
+                   move upper-case(ls-current-word-attempt)
+                       to ls-current-word-attempt
 
-               evaluate ws-crt-status
-                  
-                   when COB-SCR-F12                       
-                       set ls-puzzle-not-solved to true                        
+                   evaluate ws-crt-status
 
-                   when COB-SCR-ESC 
-                       call "disable-logger"                                    
-                       stop run 
+                       when COB-SCR-F12
+                           set ls-puzzle-not-solved to true
+                           set ls-skip-guess to true
+
+                       when COB-SCR-F1
+                           perform give-hint
+                           set ls-skip-guess to true
+
+                       when COB-SCR-ESC
+                           call "disable-logger"
+                           stop run
 
       *>   DEBUG: QtTerminal treats ESC->F5 as ESC for some reason...
-      *>            when other 
-      *>             display ws-crt-status at 1640 
+      *>            when other
+      *>             display ws-crt-status at 1640
 
-               end-evaluate  
+                   end-evaluate
+               end-if
 
-               call "display-info-text" using 0 " "                            
+               if ls-hint-not-just-given then
+                   call "display-info-text" using 0 " " l-text-mode-flag
+               end-if
 
-               perform validate-word-is-valid
-                   
-               if ls-word-found then 
-                   perform check-current-try
+               if ls-process-guess then
+                   perform validate-word-is-valid
 
-                   call "display-remaining-letters"
+                   if ls-word-found then
+                       if l-text-mode then
+                           perform check-current-try-text
+                       else
+                           perform check-current-try
+                       end-if
 
-                   if ls-correct-letters = 5 then 
-                       call "display-info-text" using 
-                           cob-color-green
-                           "CONGRATS! Puzzle solved!"
-                       end-call 
-                       set ls-puzzle-solved to true 
-                   end-if 
-                   add 1 to ls-current-try-num
-                   add 2 to ls-current-try-y
-               end-if 
+                       if l-hard-mode then
+                           perform update-hard-mode-clues
+                       end-if
+
+                       if l-text-mode then
+                           call "display-remaining-letters-text"
+                       else
+                           call "display-remaining-letters"
+                               using l-colorblind-flag l-qwerty-flag
+                       end-if
+
+                       if ls-correct-letters = l-word-length then
+                           perform compute-elapsed-time
+                           call "display-info-text" using
+                               cob-color-green
+                               concat("CONGRATS! Puzzle solved! Time: "
+                                   trim(ls-elapsed-text))
+                               l-text-mode-flag
+                           end-call
+                           set ls-puzzle-solved to true
+                       end-if
+                       perform record-audit-entry
+
+                       add 1 to ls-current-try-num
+                       compute ls-current-try-y = 3 + 2 * function mod(
+                           ls-current-try-num, ws-max-tries-screen)
+
+                       if ls-puzzle-in-progress then
+                           perform save-checkpoint
+                       end-if
+                   end-if
+               end-if
 
-               if ls-puzzle-in-progress and 
-               ls-current-try-num >= ws-max-tries then                
-                   set ls-puzzle-not-solved to true 
-               end-if 
+               if ls-puzzle-in-progress and
+               ls-current-try-num >= ls-effective-max-tries then
+                   set ls-puzzle-not-solved to true
+               end-if
 
-           end-perform 
+           end-perform
+
+           perform delete-checkpoint
 
            if ls-puzzle-not-solved then
-               call "display-info-text" using 
-                   cob-color-red 
-                   concat("The word was: " l-selected-word)
-               end-call 
-           end-if 
+               perform compute-elapsed-time
+               call "display-info-text" using
+                   cob-color-red
+                   concat("The word was: " l-selected-word
+                       "  Time: " trim(ls-elapsed-text))
+                   l-text-mode-flag
+               end-call
+           end-if
+
+           move l-selected-word to l-result-word
+           move ls-current-try-num to l-result-tries
+           move ls-elapsed-text to l-result-elapsed-text
+           if ls-puzzle-solved then
+               set l-result-solved to true
+           else
+               set l-result-not-solved to true
+           end-if
+
+           perform varying ls-share-row from 1 by 1
+           until ls-share-row > ls-current-try-num
+               move ls-guess-words(ls-share-row)
+                   to l-result-guess-words(ls-share-row)
+           end-perform
+
+           perform build-share-result
+
+           if l-not-practice-mode then
+               perform record-word-stats
+           end-if
 
            goback.
 
 
+      *> Builds the "You have N tries..." line painted into
+      *> s-rules-text, from ls-effective-max-tries instead of a
+      *> hardcoded try count.
+       build-rules-tries-text.
+
+           if l-practice-mode then
+               move "You have unlimited tries to guess the word."
+                   to ws-rules-tries-text
+           else
+               move ls-effective-max-tries to ls-max-tries-disp
+               move concat("You have " trim(ls-max-tries-disp)
+                   " tries to guess the word.")
+                   to ws-rules-tries-text
+           end-if
+
+           exit paragraph.
+
+
+      *> Keys the checkpoint and audit log file names off the player id
+      *> so separate players on the same machine don't collide.
+       determine-file-names.
+
+           move concat(
+               "cobordle_checkpoint_" trim(l-player-id) ".dat")
+               to ws-checkpoint-file-name
+
+           move concat(
+               "cobordle_audit_" trim(l-player-id) ".log")
+               to ws-audit-file-name
+
+           if l-colorblind-mode then
+               move cob-color-blue to ws-color-correct
+               move cob-color-magenta to ws-color-present
+           else
+               move cob-color-green to ws-color-correct
+               move cob-color-yellow to ws-color-present
+           end-if
+
+           exit paragraph.
+
+
+      *> Elapsed time since ls-game-start-time was set, formatted as
+      *> "Nm SSs". Assumes the round doesn't span midnight, same as
+      *> the rest of the repo's date/time handling.
+       compute-elapsed-time.
+
+           accept ls-game-end-time from time
+
+           compute ls-elapsed-seconds =
+               (function numval(ls-game-end-time(1:2)) * 3600 +
+                function numval(ls-game-end-time(3:2)) * 60 +
+                function numval(ls-game-end-time(5:2)))
+               -
+               (function numval(ls-game-start-time(1:2)) * 3600 +
+                function numval(ls-game-start-time(3:2)) * 60 +
+                function numval(ls-game-start-time(5:2)))
+
+           if ls-elapsed-seconds < 0 then
+               add 86400 to ls-elapsed-seconds
+           end-if
+
+           compute ls-elapsed-mins = ls-elapsed-seconds / 60
+           compute ls-elapsed-secs =
+               ls-elapsed-seconds - (ls-elapsed-mins * 60)
+
+           move ls-elapsed-mins to ls-elapsed-mins-disp
+           move ls-elapsed-secs to ls-elapsed-secs-disp
+
+           move concat(trim(ls-elapsed-mins-disp) "m "
+               ls-elapsed-secs-disp "s")
+               to ls-elapsed-text
+
+           exit paragraph.
+
+
+      *> Accepts the try-row input on the copybook sized for the active
+      *> word length (4, 5, 6 or 7 letters).
+       accept-current-try-screen.
+
+           evaluate l-word-length
+               when 4
+                   accept s-run-game-current-try-screen-4
+               when 6
+                   accept s-run-game-current-try-screen-6
+               when 7
+                   accept s-run-game-current-try-screen-7
+               when other
+                   accept s-run-game-current-try-screen
+           end-evaluate
+
+           exit paragraph.
+
+
+      *> Text-mode equivalent of accept-current-try-screen: a plain
+      *> prompt/accept pair instead of a screen-section field, plus
+      *> HINT/QUIT words standing in for the screen mode's F1/F12 keys
+      *> (there's no keystroke-level input event to evaluate here).
+       accept-current-try-text.
+
+           compute ls-text-try-num-disp = ls-current-try-num + 1
+           move ls-effective-max-tries to ls-text-max-tries-disp
+
+           display space
+           display concat(
+               "Try " trim(ls-text-try-num-disp) " of "
+               trim(ls-text-max-tries-disp)
+               " -- enter your guess (or HINT, QUIT): ")
+               with no advancing
+           accept ls-current-word-attempt
+
+           exit paragraph.
+
+
+      *> Resumes an in-progress puzzle for the same word, if a
+      *> checkpoint from an earlier run of this program is found.
+      *> The saved guesses are replayed through check-current-try so
+      *> the tile colors, remaining-letters tracker and hard-mode
+      *> clues all come back exactly as they would have looked live.
+       load-and-resume-checkpoint.
+
+           set ls-ckpt-not-eof to true
+
+           open input fd-checkpoint-file
+
+               read fd-checkpoint-file
+               at end set ls-ckpt-eof to true
+               not at end
+                   if f-ckpt-word = l-selected-word then
+                       move f-ckpt-try-num to ls-ckpt-saved-try-num
+
+                       perform varying ls-ckpt-idx from 1 by 1
+                           until ls-ckpt-idx > ws-max-tries-practice
+                           move f-ckpt-guess-words(ls-ckpt-idx)
+                               to ls-guess-words(ls-ckpt-idx)
+                       end-perform
+
+                       move f-ckpt-hint-count to ls-hint-count
+                       move f-ckpt-hint-revealed to ls-hint-revealed
+
+                       move 0 to ls-current-try-num
+                       perform replay-checkpoint-tries
+                   end-if
+               end-read
+
+           close fd-checkpoint-file
+
+           exit paragraph.
+
+
+       replay-checkpoint-tries.
+
+           compute ls-current-try-y = 3 + 2 *
+               function mod(ls-current-try-num, ws-max-tries-screen)
+
+           perform varying ls-ckpt-idx from 1 by 1
+               until ls-ckpt-idx > ls-ckpt-saved-try-num
+
+               move ls-guess-words(ls-ckpt-idx)
+                   to ls-current-word-attempt
+
+               if l-text-mode then
+                   perform check-current-try-text
+               else
+                   perform check-current-try
+               end-if
+
+               if l-hard-mode then
+                   perform update-hard-mode-clues
+               end-if
+
+               add 1 to ls-current-try-num
+               compute ls-current-try-y = 3 + 2 * function mod(
+                   ls-current-try-num, ws-max-tries-screen)
+           end-perform
+
+           perform varying ls-idx from 1 by 1
+               until ls-idx > l-word-length
+               if ls-hint-revealed(ls-idx:1) not = space then
+                   call "update-remaining-letters" using
+                       cob-color-green
+                       l-selected-word(ls-idx:1)
+                   end-call
+               end-if
+           end-perform
+
+           if l-text-mode then
+               call "display-remaining-letters-text"
+           else
+               call "display-remaining-letters"
+                   using l-colorblind-flag l-qwerty-flag
+           end-if
+
+           exit paragraph.
+
+
+      *> Saves the word and every guess made so far so the puzzle can
+      *> be resumed if the player quits before it's finished.
+       save-checkpoint.
+
+           move l-selected-word to f-ckpt-word
+           move ls-current-try-num to f-ckpt-try-num
+
+           perform varying ls-ckpt-idx from 1 by 1
+               until ls-ckpt-idx > ws-max-tries-practice
+               move ls-guess-words(ls-ckpt-idx)
+                   to f-ckpt-guess-words(ls-ckpt-idx)
+           end-perform
+
+           move ls-hint-count to f-ckpt-hint-count
+           move ls-hint-revealed to f-ckpt-hint-revealed
+
+           open output fd-checkpoint-file
+           write f-checkpoint-record
+           close fd-checkpoint-file
+
+           exit paragraph.
+
+
+      *> Clears the checkpoint once a puzzle is solved or given up on,
+      *> so the next run starts a fresh word instead of resuming.
+       delete-checkpoint.
+
+           call "CBL_DELETE_FILE" using ws-checkpoint-file-name
+
+           exit paragraph.
+
+
+      *> Appends one line per guess to the audit trail log: the word,
+      *> which try it was, the guess, and the tile colors it scored.
+       record-audit-entry.
+
+           move function current-date(1:8) to f-audit-date
+           move l-selected-word to f-audit-word
+           move ls-share-row to f-audit-try
+           move ls-current-word-attempt to f-audit-guess
+
+           move spaces to f-audit-colors
+
+           perform varying ls-idx from 1 by 1
+               until ls-idx > l-word-length
+               evaluate ls-guess-letter-color(ls-share-row, ls-idx)
+                   when cob-color-green
+                       move "G" to f-audit-colors(ls-idx:1)
+                   when cob-color-yellow
+                       move "Y" to f-audit-colors(ls-idx:1)
+                   when other
+                       move "B" to f-audit-colors(ls-idx:1)
+               end-evaluate
+           end-perform
+
+           open extend fd-audit-file
+           write f-audit-record
+           close fd-audit-file
+
+           exit paragraph.
+
+
        validate-word-is-valid.
-           
-           set ls-word-not-found to true 
 
-           if ls-current-word-attempt = spaces then 
-               exit paragraph 
-           end-if 
+           set ls-word-not-found to true
+
+           if ls-current-word-attempt = spaces then
+               exit paragraph
+           end-if
+
+           perform varying ls-idx from 1 by 1
+               until ls-idx > l-word-length
+               if ls-current-word-attempt(ls-idx:1) < "A"
+               or ls-current-word-attempt(ls-idx:1) > "Z" then
+                   call "display-info-text" using
+                       cob-color-red
+                       "Guess must be letters only"
+                       l-text-mode-flag
+                   end-call
+                   exit paragraph
+               end-if
+           end-perform
+
+           if l-hard-mode then
+               perform validate-hard-mode-clues
+               if ls-hard-violation then
+                   exit paragraph
+               end-if
+           end-if
 
-           perform varying l-word-idx from 1 by 1 
-           until l-word-idx > ws-max-words
+           perform binary-search-word
+           if ls-word-found then
+               exit paragraph *> Shortcut return if found.
+           end-if
 
-               if l-word-list(l-word-idx) = ls-current-word-attempt then 
-                   set ls-word-found to true 
-                   exit paragraph *> Shortcut return if found.
-               end-if 
-           end-perform 
+      *>   Answer pool didn't have it. If a broader allowed-guesses
+      *>   list was loaded, accept any word it recognizes too.
+           if l-allowed-count > 0 then
+               perform binary-search-allowed
+               if ls-word-found then
+                   exit paragraph
+               end-if
+           end-if
 
-           call "display-info-text" using 
+           call "display-info-text" using
                cob-color-red
-               concat("Word not found in word list: " 
+               concat("Word not found in word list: "
                    ls-current-word-attempt)
-           end-call 
+               l-text-mode-flag
+           end-call
 
            exit paragraph.
 
 
+      *> l-word-list arrives sorted ascending from word-loader, so the
+      *> answer pool can be binary-searched instead of scanned top to
+      *> bottom. Leaves ls-word-found set on a hit.
+       binary-search-word.
+
+           move 1 to ls-bs-low
+           move l-word-count to ls-bs-high
+
+           perform until ls-bs-low > ls-bs-high
+               compute ls-bs-mid = (ls-bs-low + ls-bs-high) / 2
+               set l-word-idx to ls-bs-mid
+
+               evaluate true
+                   when l-word-list(l-word-idx)
+                       = ls-current-word-attempt
+                       set ls-word-found to true
+                       exit paragraph
+                   when l-word-list(l-word-idx)
+                       < ls-current-word-attempt
+                       compute ls-bs-low = ls-bs-mid + 1
+                   when other
+                       compute ls-bs-high = ls-bs-mid - 1
+               end-evaluate
+           end-perform
+
+           exit paragraph.
+
+
+      *> Same binary search as binary-search-word, over the broader
+      *> allowed-guesses list (also sorted by word-loader).
+       binary-search-allowed.
+
+           move 1 to ls-bs-low
+           move l-allowed-count to ls-bs-high
+
+           perform until ls-bs-low > ls-bs-high
+               compute ls-bs-mid = (ls-bs-low + ls-bs-high) / 2
+               set l-allowed-idx to ls-bs-mid
+
+               evaluate true
+                   when l-allowed-list(l-allowed-idx)
+                       = ls-current-word-attempt
+                       set ls-word-found to true
+                       exit paragraph
+                   when l-allowed-list(l-allowed-idx)
+                       < ls-current-word-attempt
+                       compute ls-bs-low = ls-bs-mid + 1
+                   when other
+                       compute ls-bs-high = ls-bs-mid - 1
+               end-evaluate
+           end-perform
+
+           exit paragraph.
+
+
+      *> Hard mode: reject a guess that drops a letter already confirmed
+      *> green in its position, or that omits a letter already flagged
+      *> yellow somewhere in the word.
+       validate-hard-mode-clues.
+
+           set ls-hard-ok to true
+
+           perform varying ls-idx from 1 by 1
+               until ls-idx > l-word-length
+               if ls-hard-green(ls-idx:1) not = space
+               and ls-current-word-attempt(ls-idx:1)
+                   not = ls-hard-green(ls-idx:1) then
+
+                   set ls-hard-violation to true
+                   call "display-info-text" using
+                       cob-color-red
+                       concat("Hard mode: position " ls-idx
+                           " must be " ls-hard-green(ls-idx:1))
+                       l-text-mode-flag
+                   end-call
+                   exit paragraph
+               end-if
+           end-perform
+
+           perform varying ls-hard-letter-idx from 1 by 1
+           until ls-hard-letter-idx > 26
+
+               if ls-hard-yellow-set(ls-hard-letter-idx:1) = 'Y' then
+                   move 0 to ls-letter-search-count
+                   inspect ls-current-word-attempt
+                       tallying ls-letter-search-count
+                       for all ls-alphabet(ls-hard-letter-idx:1)
+
+                   if ls-letter-search-count = 0 then
+                       set ls-hard-violation to true
+                       call "display-info-text" using
+                           cob-color-red
+                           concat("Hard mode: guess must use "
+                               "all discovered letters")
+                           l-text-mode-flag
+                       end-call
+                       exit paragraph
+                   end-if
+               end-if
+           end-perform
+
+           exit paragraph.
+
+
+      *> Reveals one random not-yet-hinted letter's position. Capped
+      *> at ws-max-hints per puzzle so it's a nudge, not a cheat.
+       give-hint.
+
+           set ls-hint-just-given to true
+
+           if ls-hint-count >= ws-max-hints then
+               call "display-info-text" using
+                   cob-color-red
+                   "No hints left"
+                   l-text-mode-flag
+               end-call
+               exit paragraph
+           end-if
+
+           if ls-hint-count >= l-word-length then
+               call "display-info-text" using
+                   cob-color-red
+                   "No more letters to hint"
+                   l-text-mode-flag
+               end-call
+               exit paragraph
+           end-if
+
+           move 0 to ls-hint-pos
+           perform until ls-hint-pos > 0
+               compute ls-hint-pos = random * l-word-length + 1
+               if ls-hint-pos > l-word-length then
+                   move 0 to ls-hint-pos
+               else
+                   if ls-hint-revealed(ls-hint-pos:1) not = space then
+                       move 0 to ls-hint-pos
+                   end-if
+               end-if
+           end-perform
+
+           move "Y" to ls-hint-revealed(ls-hint-pos:1)
+           add 1 to ls-hint-count
+           move ls-hint-pos to ls-hint-pos-disp
+
+           call "update-remaining-letters" using
+               cob-color-green
+               l-selected-word(ls-hint-pos:1)
+           end-call
+
+           call "display-info-text" using
+               cob-color-blue
+               concat("Hint: letter " ls-hint-pos-disp " is "
+                   l-selected-word(ls-hint-pos:1))
+               l-text-mode-flag
+           end-call
+
+           exit paragraph.
+
+
+      *> Updates hard-mode clue tracking from this guess's tile colors.
+       update-hard-mode-clues.
+
+           perform varying ls-idx from 1 by 1
+               until ls-idx > l-word-length
+
+               evaluate ls-guess-letter-color(ls-share-row, ls-idx)
+                   when cob-color-green
+                       move ls-current-word-attempt(ls-idx:1)
+                           to ls-hard-green(ls-idx:1)
+                   when cob-color-yellow
+                       move ls-current-word-attempt(ls-idx:1)
+                           to ls-hard-scratch-letter
+                       compute ls-hard-letter-idx =
+                           function ord(ls-hard-scratch-letter)
+                           - function ord("A") + 1
+                       move 'Y' to
+                           ls-hard-yellow-set(ls-hard-letter-idx:1)
+               end-evaluate
+
+           end-perform
+
+           exit paragraph.
+
+
+      *> Common setup plus the first two of check-current-try's three
+      *> scoring passes (shared with the text-mode equivalent below):
+      *> pass 1 claims exact-position matches from the answer, pass 2
+      *> hands out yellow from whatever's left in that diminishing
+      *> pool (so a second copy of an already-fully-claimed letter
+      *> goes gray instead of yellow). ls-guess-letter-color is left
+      *> fully populated for whichever pass-3 display the caller does.
+       score-guess-letters.
+
+           move 0 to ls-correct-letters
+           compute ls-share-row = ls-current-try-num + 1
+           move ls-current-word-attempt to ls-guess-words(ls-share-row)
+           move l-selected-word to ls-remaining-word
+
+           perform varying ls-idx from 1 by 1
+               until ls-idx > l-word-length
+
+               move cob-color-black
+                   to ls-guess-letter-color(ls-share-row, ls-idx)
+
+               if ls-current-word-attempt(ls-idx:1)
+               = l-selected-word(ls-idx:1) then
+                   move cob-color-green
+                       to ls-guess-letter-color(ls-share-row, ls-idx)
+                   move space to ls-remaining-word(ls-idx:1)
+                   add 1 to ls-correct-letters
+               end-if
+           end-perform
+
+           perform varying ls-idx from 1 by 1
+               until ls-idx > l-word-length
+
+               if ls-guess-letter-color(ls-share-row, ls-idx)
+               not = cob-color-green then
+                   perform varying ls-idx-2 from 1 by 1
+                       until ls-idx-2 > l-word-length
+
+                       if ls-remaining-word(ls-idx-2:1)
+                       = ls-current-word-attempt(ls-idx:1) then
+                           move cob-color-yellow
+                               to ls-guess-letter-color
+                                   (ls-share-row, ls-idx)
+                           move space to ls-remaining-word(ls-idx-2:1)
+                           exit perform
+                       end-if
+                   end-perform
+               end-if
+           end-perform
+
+           exit paragraph.
+
+
+      *> Pass 3 of check-current-try's screen mode: paints the tiles in
+      *> order now that score-guess-letters has every position's true
+      *> color figured out.
        check-current-try.
 
            move 6 to ls-current-try-x
-           move 0 to ls-correct-letters
+
+           perform score-guess-letters
 
       *>   Hack-ish way to cover up accepted attempted word.
-           display 
+           display
                ws-guess-mask
                at ls-current-try-pos
-           end-display          
-
-           perform varying ls-idx from 1 by 1 until ls-idx > 5 
-
-               move 0 to ls-letter-search-count
-
-               inspect l-selected-word 
-                   tallying ls-letter-search-count 
-                   for all ls-current-word-attempt(ls-idx:1)                         
-               
-               if ls-letter-search-count = 0 then 
-                   display       
-                       ls-current-word-attempt(ls-idx:1)
-                       background-color cob-color-white 
-                       foreground-color cob-color-black
-                       at ls-current-try-pos
-                   end-display    
-                   call "update-remaining-letters" using 
-                       cob-color-black ls-current-word-attempt(ls-idx:1)      
-                   end-call 
-               else                    
-                   perform varying ls-idx-2 
-                   from 1 by 1 until ls-idx-2 > 5
-
-                       if l-selected-word(ls-idx-2:1) = 
-                       ls-current-word-attempt(ls-idx:1) then       
-
-                           display       
-                               ls-current-word-attempt(ls-idx:1)
-                               background-color cob-color-yellow 
-                               foreground-color cob-color-black
-                               at ls-current-try-pos
-                           end-display 
-
-                           call "update-remaining-letters" using 
-                               cob-color-yellow 
-                               ls-current-word-attempt(ls-idx:1)      
-                           end-call          
-                       end-if 
-                   end-perform 
-               end-if 
-      
-               if ls-current-word-attempt(ls-idx:1) 
-               = l-selected-word(ls-idx:1) then 
-                   display       
-                       ls-current-word-attempt(ls-idx:1)
-                       background-color cob-color-green 
-                       foreground-color cob-color-black
-                       at ls-current-try-pos
-                   end-display  
-
-                   call "update-remaining-letters" using 
-                       cob-color-green 
-                       ls-current-word-attempt(ls-idx:1)      
-                   end-call 
-
-                   add 1 to ls-correct-letters               
-               end-if 
-                
+           end-display
+
+           perform varying ls-idx from 1 by 1
+               until ls-idx > l-word-length
+
+               evaluate ls-guess-letter-color(ls-share-row, ls-idx)
+                   when cob-color-green
+                       display
+                           ls-current-word-attempt(ls-idx:1)
+                           background-color ws-color-correct
+                           foreground-color cob-color-black
+                           at ls-current-try-pos
+                       end-display
+
+                       call "update-remaining-letters" using
+                           cob-color-green
+                           ls-current-word-attempt(ls-idx:1)
+                       end-call
+
+                       if l-colorblind-mode then
+                           move ls-current-try-y to ls-symbol-y
+                           compute ls-symbol-x = ls-current-try-x + 1
+                           display "+" at ls-symbol-pos
+                               foreground-color cob-color-white
+                               background-color ws-color-correct
+                           end-display
+                       end-if
+
+                   when cob-color-yellow
+                       display
+                           ls-current-word-attempt(ls-idx:1)
+                           background-color ws-color-present
+                           foreground-color cob-color-black
+                           at ls-current-try-pos
+                       end-display
+
+                       call "update-remaining-letters" using
+                           cob-color-yellow
+                           ls-current-word-attempt(ls-idx:1)
+                       end-call
+
+                       if l-colorblind-mode then
+                           move ls-current-try-y to ls-symbol-y
+                           compute ls-symbol-x = ls-current-try-x + 1
+                           display "?" at ls-symbol-pos
+                               foreground-color cob-color-white
+                               background-color ws-color-present
+                           end-display
+                       end-if
+
+                   when other
+                       display
+                           ls-current-word-attempt(ls-idx:1)
+                           background-color cob-color-white
+                           foreground-color cob-color-black
+                           at ls-current-try-pos
+                       end-display
+
+                       call "update-remaining-letters" using
+                           cob-color-black
+                           ls-current-word-attempt(ls-idx:1)
+                       end-call
+               end-evaluate
+
                add 2 to ls-current-try-x
 
-           end-perform 
+           end-perform
+
+           exit paragraph.
+
+
+      *> Text-mode equivalent of check-current-try: same scoring, but
+      *> narrated as one plain line per letter instead of painting a
+      *> fixed-position tile, so a screen reader reads the result in
+      *> a normal top-to-bottom flow.
+       check-current-try-text.
+
+           perform score-guess-letters
+
+           perform varying ls-idx from 1 by 1
+               until ls-idx > l-word-length
+
+               evaluate ls-guess-letter-color(ls-share-row, ls-idx)
+                   when cob-color-green
+                       display concat(
+                           ls-current-word-attempt(ls-idx:1)
+                           ": correct")
+                       call "update-remaining-letters" using
+                           cob-color-green
+                           ls-current-word-attempt(ls-idx:1)
+                       end-call
+
+                   when cob-color-yellow
+                       display concat(
+                           ls-current-word-attempt(ls-idx:1)
+                           ": present elsewhere in the word")
+                       call "update-remaining-letters" using
+                           cob-color-yellow
+                           ls-current-word-attempt(ls-idx:1)
+                       end-call
+
+                   when other
+                       display concat(
+                           ls-current-word-attempt(ls-idx:1)
+                           ": not in the word")
+                       call "update-remaining-letters" using
+                           cob-color-black
+                           ls-current-word-attempt(ls-idx:1)
+                       end-call
+               end-evaluate
+
+           end-perform
+
+           exit paragraph.
+
+
+      *> Builds a copy-pasteable result block (puzzle number, tries used,
+      *> and a grid of green/yellow/gray squares) from the tile colors
+      *> already recorded per guess in check-current-try.
+       build-share-result.
+
+           if l-replay-date not = spaces then
+               move concat(
+                   l-replay-date(1:4)
+                   l-replay-date(6:2)
+                   l-replay-date(9:2))
+                   to ls-today
+           else
+               move function current-date(1:8) to ls-today
+           end-if
+
+           compute ls-puzzle-number =
+               function integer-of-date(ls-today) -
+               function integer-of-date(ls-puzzle-epoch) + 1
+
+           move 1 to ls-share-line-idx
+           move ls-puzzle-number to ls-puzzle-number-disp
+           move ls-effective-max-tries to ls-max-tries-disp
+
+           if ls-puzzle-solved then
+               move ls-current-try-num to ls-share-tries-disp
+               move concat(
+                   "COBORDLE " trim(ls-puzzle-number-disp) " "
+                   trim(ls-share-tries-disp) "/"
+                   trim(ls-max-tries-disp))
+                   to l-result-share-lines(ls-share-line-idx)
+           else
+               move concat(
+                   "COBORDLE " trim(ls-puzzle-number-disp) " X/"
+                   trim(ls-max-tries-disp))
+                   to l-result-share-lines(ls-share-line-idx)
+           end-if
+
+           perform varying ls-share-row from 1 by 1
+           until ls-share-row > ls-current-try-num
+
+               add 1 to ls-share-line-idx
+               move space to l-result-share-lines(ls-share-line-idx)
+
+               perform varying ls-share-col from 1 by 1
+               until ls-share-col > l-word-length
+
+                   compute ls-idx = (ls-share-col - 1) * 3 + 1
+
+                   evaluate ls-guess-letter-color(ls-share-row,
+                                                   ls-share-col)
+                       when cob-color-green
+                           move "[G]" to
+                               l-result-share-lines
+                                   (ls-share-line-idx)(ls-idx:3)
+                       when cob-color-yellow
+                           move "[Y]" to
+                               l-result-share-lines
+                                   (ls-share-line-idx)(ls-idx:3)
+                       when other
+                           move "[ ]" to
+                               l-result-share-lines
+                                   (ls-share-line-idx)(ls-idx:3)
+                   end-evaluate
+
+               end-perform
+
+           end-perform
+
+           move ls-share-line-idx to l-result-share-line-count
+
+           exit paragraph.
+
+
+      *> Appends one row per completed puzzle to the shared word-
+      *> statistics file, distinct from cobordle.cbl's per-player
+      *> fd-stats-file, so word-difficulty-report.cbl can rank words
+      *> by average tries-to-solve without that data evaporating the
+      *> moment this goback returns to cobordle.cbl.
+       record-word-stats.
+
+           move function current-date(1:8) to ws-word-stats-today
+
+           move l-selected-word to f-word-stats-word
+           move ls-current-try-num to f-word-stats-tries
+           if ls-puzzle-solved then
+               move 'Y' to f-word-stats-solved
+           else
+               move 'N' to f-word-stats-solved
+           end-if
+           move ws-word-stats-today to f-word-stats-date
+
+           open extend fd-word-stats-file
+           write f-word-stats-record
+           close fd-word-stats-file
 
            exit paragraph.
-    
 
        end program run-game.
