@@ -18,23 +18,170 @@
        special-names.           
 
        input-output section.
-           
+
+           file-control.
+               select optional fd-stats-file
+               assign to dynamic ws-stats-file-name
+               organization is line sequential.
+
+               select optional fd-config-file
+               assign to dynamic ws-config-file-name
+               organization is line sequential.
+
+               select optional fd-transcript-file
+               assign to dynamic ws-transcript-file-name
+               organization is line sequential.
+
+               select optional fd-checkpoint-peek-file
+               assign to dynamic ws-checkpoint-peek-file-name
+               organization is line sequential.
+
        data division.
 
+       file section.
+
+       fd  fd-stats-file.
+       01  f-stats-record.
+           05  f-stats-player          pic x(20).
+           05  f-stats-word            pic a(7).
+           05  f-stats-tries           pic 9(2).
+           05  f-stats-solved          pic a.
+           05  f-stats-date            pic 9(8).
+
+       fd  fd-config-file.
+       01  f-config-record             pic x(80).
+
+       fd  fd-transcript-file.
+       01  f-transcript-record         pic x(80).
+
+      *> Only the leading word field is read back -- run-game's own
+      *> f-checkpoint-record carries the rest (try number, guesses,
+      *> hints), but cobordle.cbl only needs to know whether a
+      *> checkpoint exists and, if so, which word it was for, before
+      *> deciding whether to let word-loader reselect at all.
+       fd  fd-checkpoint-peek-file.
+       01  f-checkpoint-peek-record.
+           05  f-ckpt-peek-word         pic a(7).
+
        working-storage section.
 
        copy "screenio.cpy".
+       copy "./src/copy/game_options.cpy".
+       copy "./src/copy/game_result.cpy".
 
        01  ws-max-words                           constant as 13000.
 
+       01  ws-stats-file-name      pic x(40) value "cobordle_stats.dat".
+
+      *> Checked in check-for-checkpoint, built the same way run-game's
+      *> determine-file-names keys the real checkpoint file off the
+      *> player id.
+       01  ws-checkpoint-peek-file-name  pic x(40)
+                                    value "cobordle_checkpoint.dat".
+
+       01  ws-resume-sw                pic a value 'N'.
+           88  ws-resume-checkpoint     value 'Y'.
+           88  ws-discard-checkpoint    value 'N'.
+
+       01  ws-today                pic 9(8).
+
+       01  ws-current-streak       pic 9(5) comp value 0.
+       01  ws-best-streak          pic 9(5) comp value 0.
+       01  ws-current-streak-disp  pic z(4)9.
+       01  ws-best-streak-disp     pic z(4)9.
+       01  ws-streak-info-text     pic x(80).
+
+       01  ws-stats-eof-sw                         pic a value 'N'.
+           88  ws-stats-eof                        value 'Y'.
+           88  ws-stats-not-eof                    value 'N'.
+
+       01  ws-share-idx                            pic 9(2) comp.
+       01  ws-word-length-disp                     pic z9.
+       01  ws-rejected-count-disp                  pic z(5).
+       01  ws-tries-disp                           pic z9.
+       01  ws-tries-arg                          pic x(10) value spaces.
+       01  ws-max-words-disp                       pic z(4)9.
+       01  ws-max-words-arg                      pic x(10) value spaces.
+
+       01  ws-config-file-name      pic x(40) value "cobordle.cfg".
+
+      *> One file per game, named by the start-of-game timestamp, so a
+      *> player can hand a coworker a single clean "what happened in
+      *> this game" text file instead of the shared debug log.
+       01  ws-transcript-file-name  pic x(40).
+       01  ws-transcript-timestamp  pic x(14).
+       01  ws-transcript-guess-idx  pic 9(2) comp.
+       01  ws-transcript-try-disp   pic z9.
+
+       01  ws-config-key                           pic x(20).
+       01  ws-config-value                         pic x(40).
+
+       01  ws-config-eof-sw                         pic a value 'N'.
+           88  ws-config-eof                        value 'Y'.
+           88  ws-config-not-eof                    value 'N'.
+
+      *> --submit-scores posts a game summary to this internal
+      *> scoreboard service via a shelled-out curl call, since this
+      *> dialect has no HTTP client of its own. Overridable from
+      *> cobordle.cfg with a SCOREBOARD-URL key.
+       01  ws-scoreboard-url       pic x(80)
+                                   value "http://localhost:8080/scores".
+
+       01  ws-player-id-safe-sw                      pic a value 'Y'.
+           88  ws-player-id-safe                     value 'Y'.
+           88  ws-player-id-unsafe                   value 'N'.
+
+      *> ws-scoreboard-url comes from cobordle.cfg (see SCOREBOARD-URL
+      *> above) and, like l-player-id just below, ends up inlined
+      *> unquoted into the shell command line built in
+      *> submit-score-to-leaderboard -- so it gets the same allowlist
+      *> treatment before it's trusted, plus the extra characters a
+      *> URL legitimately needs (scheme, host, port, path, query).
+       01  ws-url-safe-sw                            pic a value 'Y'.
+           88  ws-url-safe                           value 'Y'.
+           88  ws-url-unsafe                          value 'N'.
+
+       01  ws-submit-check-idx                        pic 9(2) comp.
+       01  ws-submit-url-idx                          pic 9(2) comp.
+       01  ws-submit-tries-disp                        pic z9.
+       01  ws-submit-command                          pic x(250).
+
+       01  ws-player-arg-discard                    pic x(2024).
+       01  ws-player-arg-remainder                   pic x(2024).
+
+      *> Tallied across every round of the perform-until-ws-not-replay
+      *> loop below, so display-session-summary can recap the whole
+      *> sitting instead of the program just quitting silently after
+      *> the last round.
+       01  ws-session-games-played                pic 9(5) comp
+                                                  value 0.
+       01  ws-session-games-solved                pic 9(5) comp
+                                                  value 0.
+       01  ws-session-total-tries                 pic 9(7) comp
+                                                  value 0.
+       01  ws-session-avg-tries                   pic 9(2)v9 comp
+                                                  value 0.
+
+       01  ws-session-games-disp                  pic z(4)9.
+       01  ws-session-solved-disp                 pic z(4)9.
+       01  ws-session-avg-tries-disp               pic z9.9.
+
        01  ws-replay-sw                           pic a value 'Y'.
            88  ws-replay                          value 'Y'.
            88  ws-not-replay                      value 'N'.       
 
        01  ws-word-data.
-           05  ws-current-word                    pic a(5).
-           05  ws-world-list                      pic a(5) occurs 
+           05  ws-current-word                    pic a(7).
+           05  ws-word-count                       pic 9(5) comp
+                                                  value 0.
+           05  ws-world-list                      pic a(7) occurs
+                                                  ws-max-words times.
+           05  ws-allowed-count                   pic 9(5) comp
+                                                  value 0.
+           05  ws-allowed-list                    pic a(7) occurs
                                                   ws-max-words times.
+           05  ws-rejected-count                  pic 9(5) comp
+                                                  value 0.
 
        01  ws-cheat-flag                          pic a value 'N'.
 
@@ -62,12 +209,17 @@
            display "Build date: " ws-compiled-date
            display space           
 
+           perform load-config-file
+
            accept ws-cmd-args from command-line
            perform parse-cmd-args
 
 
            perform until ws-not-replay
-               call "word-loader" using ws-word-data
+               move spaces to l-resume-word
+               perform check-for-checkpoint
+
+               call "word-loader" using ws-word-data l-game-options
 
                if ws-current-word = spaces then 
                    display space blank screen 
@@ -85,28 +237,227 @@
                    end-call 
                    call "disable-logger"
                    stop run
-               end-if 
-
-               display space blank screen 
-
-               call "run-game" using ws-word-data ws-cheat-flag               
-
-               display 
-                   ws-play-again-prompt 
-                   foreground-color cob-color-white highlight 
-                   background-color cob-color-blue                    
+               end-if
+
+               if ws-rejected-count > 0 then
+                   move ws-rejected-count to ws-rejected-count-disp
+                   display concat(
+                       trim(ws-rejected-count-disp)
+                       " word list entries were rejected as invalid. "
+                       "See the log for details.")
+               end-if
+
+               display space blank screen
+
+               move function current-date(1:14)
+                   to ws-transcript-timestamp
+               move concat(
+                   "cobordle_session_" ws-transcript-timestamp ".log")
+                   to ws-transcript-file-name
+
+               call "run-game" using
+                   ws-word-data ws-cheat-flag l-game-result
+                   l-game-options
+
+               perform write-session-transcript
+
+               add 1 to ws-session-games-played
+               add l-result-tries to ws-session-total-tries
+               if l-result-solved then
+                   add 1 to ws-session-games-solved
+               end-if
+
+               if l-not-practice-mode then
+                   perform record-game-stats
+                   perform compute-streaks
+                   if l-submit-scores then
+                       perform submit-score-to-leaderboard
+                   end-if
+               else
+                   move "Practice mode: this round was not recorded."
+                       to ws-streak-info-text
+               end-if
+               perform display-share-result
+
+               call "display-info-text" using
+                   cob-color-blue
+                   ws-streak-info-text
+                   l-text-mode-flag
+               end-call
+
+               display
+                   ws-play-again-prompt
+                   foreground-color cob-color-white highlight
+                   background-color cob-color-blue
                    at 2001
-               end-display 
+               end-display
                accept ws-replay-sw upper at 2019
 
            end-perform
 
+           perform display-session-summary
+
            call "disable-logger"
 
            stop run.
 
 
 
+      *> Reads cobordle.cfg, if present, for KEY=VALUE defaults applied
+      *> before command-line flags are parsed, so the command line can
+      *> still override anything set here. Unrecognized keys and lines
+      *> starting with "*" are ignored.
+       load-config-file.
+
+           set ws-config-not-eof to true
+
+           open input fd-config-file
+
+               perform until ws-config-eof
+
+                   read fd-config-file
+                   at end set ws-config-eof to true
+                   not at end
+                       if f-config-record not = spaces
+                       and f-config-record(1:1) not = "*" then
+                           perform apply-config-line
+                       end-if
+                   end-read
+
+               end-perform
+
+           close fd-config-file
+
+           exit paragraph.
+
+
+       apply-config-line.
+
+           move spaces to ws-config-key
+           move spaces to ws-config-value
+
+           unstring f-config-record delimited by "="
+               into ws-config-key ws-config-value
+
+           move upper-case(trim(ws-config-key)) to ws-config-key
+           move trim(ws-config-value) to ws-config-value
+
+      *>   Only the Y/N flag keys are case-folded for comparison here.
+      *>   CATEGORY/WORDFILE/SCOREBOARD-URL carry case-sensitive file
+      *>   and URL path segments and must pass through as typed.
+           evaluate ws-config-key
+               when "DAILY"
+                   if upper-case(ws-config-value) = "Y" then
+                       set l-daily-mode to true
+                   end-if
+               when "HARD"
+                   if upper-case(ws-config-value) = "Y" then
+                       set l-hard-mode to true
+                   end-if
+               when "LENGTH"
+                   move function numval(ws-config-value)
+                       to l-word-length
+               when "LOGGING"
+                   if upper-case(ws-config-value) = "Y" then
+                       call "enable-logger"
+                   end-if
+               when "PLAYER-ID"
+                   move ws-config-value to l-player-id
+               when "COLORBLIND"
+                   if upper-case(ws-config-value) = "Y" then
+                       set l-colorblind-mode to true
+                   end-if
+               when "PRACTICE"
+                   if upper-case(ws-config-value) = "Y" then
+                       set l-practice-mode to true
+                   end-if
+               when "SUBMIT-SCORES"
+                   if upper-case(ws-config-value) = "Y" then
+                       set l-submit-scores to true
+                   end-if
+               when "SCOREBOARD-URL"
+                   move ws-config-value to ws-scoreboard-url
+               when "CATEGORY"
+                   move lower-case(ws-config-value) to l-category
+               when "REPLAY"
+                   move ws-config-value to l-replay-date
+                   set l-daily-mode to true
+               when "TEXT-MODE"
+                   if upper-case(ws-config-value) = "Y" then
+                       set l-text-mode to true
+                   end-if
+               when "WORDFILE"
+                   move ws-config-value to l-word-file-override
+               when "TRIES"
+                   move function numval(ws-config-value) to l-max-tries
+               when "MAX-WORDS"
+                   move function numval(ws-config-value)
+                       to l-max-words
+               when "QWERTY"
+                   if upper-case(ws-config-value) = "Y" then
+                       set l-qwerty-mode to true
+                   end-if
+           end-evaluate
+
+           exit paragraph.
+
+
+      *> Looks for an existing checkpoint file for the current player
+      *> before word-loader runs. Without this, random
+      *> mode reseeds from the clock on every process start and almost
+      *> never reselects the exact word the checkpoint was saved
+      *> against, so a crash-and-restart silently loses progress even
+      *> though a checkpoint was written. If one is found, the player
+      *> is asked whether to resume it; resuming sets l-resume-word so
+      *> word-loader hands that same word straight back instead of
+      *> reselecting, while declining deletes the stale checkpoint so
+      *> it isn't asked about again next time through this loop.
+      *>
+      *> An explicit --replay=YYYY-MM-DD request always wins over an
+      *> unrelated saved game, so the resume offer (and the implicit
+      *> delete-on-decline that comes with it) is skipped entirely
+      *> whenever l-replay-date is set.
+       check-for-checkpoint.
+
+           if l-replay-date not = spaces then
+               exit paragraph
+           end-if
+
+           move concat(
+               "cobordle_checkpoint_" trim(l-player-id) ".dat")
+               to ws-checkpoint-peek-file-name
+
+           move spaces to f-ckpt-peek-word
+
+           open input fd-checkpoint-peek-file
+               read fd-checkpoint-peek-file
+               at end continue
+               end-read
+           close fd-checkpoint-peek-file
+
+           if f-ckpt-peek-word not = spaces then
+               display space
+               display concat(
+                   "A saved game in progress was found for player "
+                   trim(l-player-id) ".")
+               display "Resume it? [Y/N]"
+                   foreground-color cob-color-white highlight
+                   background-color cob-color-blue
+               end-display
+               accept ws-resume-sw upper
+
+               if ws-resume-checkpoint then
+                   move f-ckpt-peek-word to l-resume-word
+               else
+                   call "CBL_DELETE_FILE" using
+                       ws-checkpoint-peek-file-name
+                   end-call
+               end-if
+           end-if
+
+           exit paragraph.
+
+
        parse-cmd-args.
 
            if ws-cmd-args = spaces then 
@@ -123,10 +474,38 @@
                display "Run COBORDLE game with indicated parameters."
                display space 
                display "--logging          enables logging file"
+               display "--daily            play the daily word"
+               display "--hard             enable hard mode"
+               display "--length=N         word length: 4, 5, 6 or 7"
+               display "--player=NAME      play under player id NAME"
+               display "--colorblind       use colorblind-friendly"
+               display "                   tiles"
+               display "--practice         unlimited guesses, no try"
+               display "                   limit or stats recorded"
+               display "--submit-scores    post game summary to the"
+               display "                   shared scoreboard service"
+               display "--category=NAME    play a themed word list"
+               display "                   (e.g. animals, tech)"
+               display "--replay=YYYY-MM-DD replay that day's daily"
+               display "                   puzzle (implies --daily)"
+               display "--text-mode        plain sequential text"
+               display "                   output, no screen section"
+               display "--wordfile=PATH    open PATH as the word list"
+               display "                   instead of picking one by"
+               display "                   length or category"
+               display "--tries=N          allow N guesses instead of"
+               display "                   the default 6 (1 to 20;"
+               display "                   screen mode recycles try"
+               display "                   rows past the 8th)"
+               display "--max-words=N      cap the word list at N"
+               display "                   entries (1 to 13000)"
+               display "--qwerty           lay out the remaining-"
+               display "                   letters tracker like a"
+               display "                   QWERTY keyboard"
                display "-h --help          show this help"
-               display space 
-               stop run 
-           end-if 
+               display space
+               stop run
+           end-if
 
            move 0 to ws-cmd-found
            inspect ws-cmd-args tallying ws-cmd-found for all "--logging"
@@ -138,11 +517,468 @@
            move 0 to ws-cmd-found
            inspect ws-cmd-args tallying ws-cmd-found for all "--iddqd"
            if ws-cmd-found > 0 then
-               display "Cheat mode enabled..." 
+               display "Cheat mode enabled..."
                move 'Y' to ws-cheat-flag
-           end-if            
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found for all "--daily"
+           if ws-cmd-found > 0 then
+               display "Daily word mode enabled..."
+               set l-daily-mode to true
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found for all "--hard"
+           if ws-cmd-found > 0 then
+               display "Hard mode enabled..."
+               set l-hard-mode to true
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found
+               for all "--colorblind"
+           if ws-cmd-found > 0 then
+               display "Colorblind-friendly tiles enabled..."
+               set l-colorblind-mode to true
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found
+               for all "--qwerty"
+           if ws-cmd-found > 0 then
+               display "QWERTY keyboard layout enabled..."
+               set l-qwerty-mode to true
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found
+               for all "--practice"
+           if ws-cmd-found > 0 then
+               display "Practice mode enabled. Unlimited guesses, "
+                   "stats will not be recorded..."
+               set l-practice-mode to true
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found
+               for all "--submit-scores"
+           if ws-cmd-found > 0 then
+               display "Score submission enabled. Results will be "
+                   "posted to the scoreboard service..."
+               set l-submit-scores to true
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found
+               for all "--text-mode"
+           if ws-cmd-found > 0 then
+               display "Text mode enabled. Plain sequential output "
+                   "for screen readers..."
+               set l-text-mode to true
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found
+               for all "--length=4"
+           if ws-cmd-found > 0 then
+               move 4 to l-word-length
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found
+               for all "--length=6"
+           if ws-cmd-found > 0 then
+               move 6 to l-word-length
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found
+               for all "--length=7"
+           if ws-cmd-found > 0 then
+               move 7 to l-word-length
+           end-if
+
+           if l-word-length not = 5 then
+               move l-word-length to ws-word-length-disp
+               display concat("Word length set to: "
+                   trim(ws-word-length-disp))
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found for all "--player="
+           if ws-cmd-found > 0 then
+               move spaces to ws-player-arg-discard
+               move spaces to ws-player-arg-remainder
+               unstring ws-cmd-args delimited by "--player="
+                   into ws-player-arg-discard ws-player-arg-remainder
+
+               unstring ws-player-arg-remainder delimited by space
+                   into l-player-id
+
+               move upper-case(l-player-id) to l-player-id
+               display concat("Player: " trim(l-player-id))
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found
+               for all "--category="
+           if ws-cmd-found > 0 then
+               move spaces to ws-player-arg-discard
+               move spaces to ws-player-arg-remainder
+               unstring ws-cmd-args delimited by "--category="
+                   into ws-player-arg-discard ws-player-arg-remainder
+
+               unstring ws-player-arg-remainder delimited by space
+                   into l-category
+
+               move lower-case(l-category) to l-category
+               display concat("Category: " trim(l-category))
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found
+               for all "--replay="
+           if ws-cmd-found > 0 then
+               move spaces to ws-player-arg-discard
+               move spaces to ws-player-arg-remainder
+               unstring ws-cmd-args delimited by "--replay="
+                   into ws-player-arg-discard ws-player-arg-remainder
+
+               unstring ws-player-arg-remainder delimited by space
+                   into l-replay-date
+
+               set l-daily-mode to true
+               display concat("Replaying puzzle for: "
+                   trim(l-replay-date))
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found
+               for all "--wordfile="
+           if ws-cmd-found > 0 then
+               move spaces to ws-player-arg-discard
+               move spaces to ws-player-arg-remainder
+               unstring ws-cmd-args delimited by "--wordfile="
+                   into ws-player-arg-discard ws-player-arg-remainder
+
+               unstring ws-player-arg-remainder delimited by space
+                   into l-word-file-override
+
+               display concat("Word file override: "
+                   trim(l-word-file-override))
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found
+               for all "--tries="
+           if ws-cmd-found > 0 then
+               move spaces to ws-player-arg-discard
+               move spaces to ws-player-arg-remainder
+               unstring ws-cmd-args delimited by "--tries="
+                   into ws-player-arg-discard ws-player-arg-remainder
+
+               move spaces to ws-tries-arg
+               unstring ws-player-arg-remainder delimited by space
+                   into ws-tries-arg
+
+               move function numval(ws-tries-arg) to l-max-tries
+
+               if l-max-tries >= 1 and l-max-tries <= 20 then
+                   move l-max-tries to ws-tries-disp
+                   display concat("Max tries set to: "
+                       trim(ws-tries-disp))
+               else
+                   display "Ignoring --tries=: must be 1 to 20. "
+                       "Using the default of 6."
+                   move 6 to l-max-tries
+               end-if
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found
+               for all "--max-words="
+           if ws-cmd-found > 0 then
+               move spaces to ws-player-arg-discard
+               move spaces to ws-player-arg-remainder
+               unstring ws-cmd-args delimited by "--max-words="
+                   into ws-player-arg-discard ws-player-arg-remainder
+
+               move spaces to ws-max-words-arg
+               unstring ws-player-arg-remainder delimited by space
+                   into ws-max-words-arg
+
+               move function numval(ws-max-words-arg) to l-max-words
+
+               if l-max-words >= 1 and l-max-words <= ws-max-words
+               then
+                   move l-max-words to ws-max-words-disp
+                   display concat("Max word-list size set to: "
+                       trim(ws-max-words-disp))
+               else
+                   display "Ignoring --max-words=: must be 1 to "
+                       "13000. Using the full list."
+                   move ws-max-words to l-max-words
+               end-if
+           end-if
+
+           display space
+
+           exit paragraph.
+
+
+      *> Writes a clean, human-readable "what happened in this game"
+      *> file, separate from the call "logger" trace lines scattered
+      *> through run-game/word-loader/display-remaining-letters -- one
+      *> file per game, named by the timestamp set just before
+      *> run-game was called, with the word, every guess in order, and
+      *> the final outcome.
+       write-session-transcript.
+
+           open output fd-transcript-file
+
+           move concat("COBORDLE session: " ws-transcript-timestamp)
+               to f-transcript-record
+           write f-transcript-record
+
+           move concat("Player: " trim(l-player-id))
+               to f-transcript-record
+           write f-transcript-record
+
+           move concat("Word: " trim(l-result-word))
+               to f-transcript-record
+           write f-transcript-record
+
+           move space to f-transcript-record
+           write f-transcript-record
+
+           perform varying ws-transcript-guess-idx from 1 by 1
+               until ws-transcript-guess-idx > l-result-tries
+
+               move ws-transcript-guess-idx to ws-transcript-try-disp
+               move concat(
+                   "Try " trim(ws-transcript-try-disp) ": "
+                   trim(l-result-guess-words(ws-transcript-guess-idx)))
+                   to f-transcript-record
+               write f-transcript-record
+           end-perform
+
+           move space to f-transcript-record
+           write f-transcript-record
+
+           if l-result-solved then
+               move concat(
+                   "Result: solved in " trim(ws-transcript-try-disp)
+                   " tries. Time: " trim(l-result-elapsed-text))
+                   to f-transcript-record
+           else
+               move concat(
+                   "Result: not solved. Time: "
+                   trim(l-result-elapsed-text))
+                   to f-transcript-record
+           end-if
+           write f-transcript-record
+
+           close fd-transcript-file
+
+           call "logger" using concat(
+               "Session transcript written to " ws-transcript-file-name)
+           end-call
+
+           exit paragraph.
+
+
+      *> Appends the just-finished round to the per-player stats file.
+       record-game-stats.
+
+           move function current-date(1:8) to ws-today
+
+           move l-player-id to f-stats-player
+           move l-result-word to f-stats-word
+           move l-result-tries to f-stats-tries
+           move l-result-solved-flag to f-stats-solved
+           move ws-today to f-stats-date
+
+           open extend fd-stats-file
+           write f-stats-record
+           close fd-stats-file
+
+           exit paragraph.
+
+
+      *> Shells out to curl to POST this round's summary (player,
+      *> word, tries, solved flag) to the shared scoreboard service.
+      *> There's no HTTP client in this dialect, so CALL "SYSTEM" is
+      *> the same escape hatch word-maint.cbl's CBL_DELETE_FILE/
+      *> CBL_RENAME_FILE calls use for things outside plain COBOL.
+      *> player-id is checked against an allowed character set first
+      *> since it ends up inlined into a shell command line.
+       submit-score-to-leaderboard.
+
+           set ws-player-id-safe to true
+
+           perform varying ws-submit-check-idx from 1 by 1
+               until ws-submit-check-idx > 20
+
+               evaluate l-player-id(ws-submit-check-idx:1)
+                   when space
+                   when "A" thru "Z"
+                   when "0" thru "9"
+                   when "-"
+                   when "_"
+                       continue
+                   when other
+                       set ws-player-id-unsafe to true
+               end-evaluate
+           end-perform
+
+           if ws-player-id-unsafe then
+               call "logger" using
+                   "Score submission skipped: player id has "
+                       "unsupported characters."
+               end-call
+               exit paragraph
+           end-if
+
+           set ws-url-safe to true
+
+           perform varying ws-submit-url-idx from 1 by 1
+               until ws-submit-url-idx > 80
+
+               evaluate ws-scoreboard-url(ws-submit-url-idx:1)
+                   when space
+                   when "A" thru "Z"
+                   when "a" thru "z"
+                   when "0" thru "9"
+                   when "-"
+                   when "_"
+                   when "."
+                   when ":"
+                   when "/"
+                   when "?"
+                   when "="
+                       continue
+                   when other
+                       set ws-url-unsafe to true
+               end-evaluate
+           end-perform
+
+           if ws-url-unsafe then
+               call "logger" using
+                   "Score submission skipped: scoreboard URL has "
+                       "unsupported characters."
+               end-call
+               exit paragraph
+           end-if
+
+           move l-result-tries to ws-submit-tries-disp
+
+           move concat(
+               "curl -s -X POST " trim(ws-scoreboard-url)
+               " -d " quote "player="
+               trim(l-player-id)
+               "&word=" trim(l-result-word)
+               "&tries=" trim(ws-submit-tries-disp)
+               "&solved=" l-result-solved-flag
+               quote)
+               to ws-submit-command
+
+           call "SYSTEM" using ws-submit-command
+
+           exit paragraph.
+
+
+      *> Re-reads the player's history and derives the current streak
+      *> (consecutive solved rounds ending at the most recent round) and
+      *> the best streak ever recorded for this player.
+       compute-streaks.
+
+           move 0 to ws-current-streak
+           move 0 to ws-best-streak
+           set ws-stats-not-eof to true
+
+           open input fd-stats-file
+
+               perform until ws-stats-eof
+
+                   read fd-stats-file
+                   at end set ws-stats-eof to true
+                   not at end
+                       if f-stats-player = l-player-id then
+                           if f-stats-solved = 'Y' then
+                               add 1 to ws-current-streak
+                               if ws-current-streak > ws-best-streak
+                                   move ws-current-streak
+                                       to ws-best-streak
+                               end-if
+                           else
+                               move 0 to ws-current-streak
+                           end-if
+                       end-if
+                   end-read
+
+               end-perform
+
+           close fd-stats-file
+
+           move ws-current-streak to ws-current-streak-disp
+           move ws-best-streak to ws-best-streak-disp
+
+           move concat(
+               "Current streak: " trim(ws-current-streak-disp)
+               "   Best streak: " trim(ws-best-streak-disp))
+               to ws-streak-info-text
+
+           exit paragraph.
+
+
+      *> Prints the shareable result block built by run-game to the
+      *> console so it can be copy-pasted into team chat.
+       display-share-result.
+
+           display space
+
+           perform varying ws-share-idx from 1 by 1
+           until ws-share-idx > l-result-share-line-count
+               display l-result-share-lines(ws-share-idx)
+           end-perform
+
+           display space
+
+           exit paragraph.
+
 
-           display space 
+      *> Recaps the whole sitting right before exit: how many rounds
+      *> were played, how many solved, and the average tries across
+      *> them, tallied by ws-session-* counters across every trip
+      *> through the perform-until-ws-not-replay loop above.
+       display-session-summary.
+
+           if ws-session-games-played = 0 then
+               exit paragraph
+           end-if
+
+           if ws-session-games-played > 0 then
+               compute ws-session-avg-tries rounded =
+                   ws-session-total-tries / ws-session-games-played
+           end-if
+
+           move ws-session-games-played to ws-session-games-disp
+           move ws-session-games-solved to ws-session-solved-disp
+           move ws-session-avg-tries to ws-session-avg-tries-disp
+
+           display space
+           display "===================================="
+           display "Session summary"
+           display concat(
+               "Games played: " trim(ws-session-games-disp))
+           display concat(
+               "Games solved: " trim(ws-session-solved-disp))
+           display concat(
+               "Average tries per game: "
+               trim(ws-session-avg-tries-disp))
+           display "===================================="
+           display space
 
            exit paragraph.
 
