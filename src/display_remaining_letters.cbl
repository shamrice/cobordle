@@ -26,14 +26,28 @@
 
        01  ws-remaining-letters                 occurs 26 times
                                                 indexed by ws-rem-idx.
-           05  ws-remaining-letter              pic a. 
+           05  ws-remaining-letter              pic a.
            05  ws-remaining-letter-bg-color     pic 9.
-           05  ws-remamiing-letter-fg-color     pic 9. 
+           05  ws-remamiing-letter-fg-color     pic 9.
+           05  ws-remaining-letter-y            pic 99.
+           05  ws-remaining-letter-x            pic 99.
       
        01  ws-is-init-sw                        pic a value 'N'.
            88  ws-is-init                       value 'Y'.
            88  ws-is-not-init                   value 'N'.
 
+      *> Cached across calls the same way ws-is-init-sw is. Only swaps
+      *> the color actually displayed below; the logical colors stored
+      *> in ws-remaining-letter-bg-color (and the "already green, don't
+      *> downgrade" guard in update-remaining-letters) are untouched.
+       01  ws-colorblind-sw                     pic a value 'N'.
+           88  ws-colorblind-mode               value 'Y'.
+           88  ws-not-colorblind-mode           value 'N'.
+
+       01  ws-render-bg-color                   pic 9 comp.
+
+       01  ws-text-line                         pic x(80).
+
        local-storage section.
 
        01  ls-temp-pos.
@@ -42,61 +56,97 @@
 
        linkage section.
                                  *> comp allows raw numeric to be passed
-       01  l-letter-to-update                   pic x.                                 
-       01  l-new-bg-color                       pic 9 comp.       
-       
-    
-       procedure division.
+       01  l-letter-to-update                   pic x.
+       01  l-new-bg-color                       pic 9 comp.
+       01  l-colorblind-flag                    pic a.
+       01  l-qwerty-flag                        pic a.
 
-       main-procedure.           
 
-           if ws-is-not-init then 
-               perform init-remaining-letters       
-           end-if 
-           
-           move 10 to ls-temp-y 
-           move 25 to ls-temp-x
+       procedure division using l-colorblind-flag l-qwerty-flag.
+
+       main-procedure.
+
+           if ws-is-not-init then
+               perform init-remaining-letters
+           end-if
+
+           if l-colorblind-flag = 'Y' then
+               set ws-colorblind-mode to true
+           else
+               set ws-not-colorblind-mode to true
+           end-if
 
            perform varying ws-rem-idx from 1 by 1 until ws-rem-idx > 26
-               
-               if ws-remaining-letter-bg-color(ws-rem-idx) 
-               = cob-color-black then 
-                   display 
-                       ws-remaining-letter(ws-rem-idx) 
-                       foreground-color 
+
+               move ws-remaining-letter-y(ws-rem-idx) to ls-temp-y
+               move ws-remaining-letter-x(ws-rem-idx) to ls-temp-x
+
+               move ws-remaining-letter-bg-color(ws-rem-idx)
+                   to ws-render-bg-color
+
+               if ws-colorblind-mode then
+                   evaluate ws-remaining-letter-bg-color(ws-rem-idx)
+                       when cob-color-green
+                           move cob-color-blue to ws-render-bg-color
+                       when cob-color-yellow
+                           move cob-color-magenta to ws-render-bg-color
+                   end-evaluate
+               end-if
+
+               if ws-remaining-letter-bg-color(ws-rem-idx)
+               = cob-color-black then
+                   display
+                       ws-remaining-letter(ws-rem-idx)
+                       foreground-color
                            ws-remamiing-letter-fg-color(ws-rem-idx)
-                       background-color 
-                           ws-remaining-letter-bg-color(ws-rem-idx)
+                       background-color
+                           ws-render-bg-color
                        at ls-temp-pos
-                   end-display 
-               else 
-                   display 
-                       ws-remaining-letter(ws-rem-idx) 
-                       foreground-color 
+                   end-display
+               else
+                   display
+                       ws-remaining-letter(ws-rem-idx)
+                       foreground-color
                            ws-remamiing-letter-fg-color(ws-rem-idx)
-                           highlight 
-                       background-color 
-                           ws-remaining-letter-bg-color(ws-rem-idx)
+                           highlight
+                       background-color
+                           ws-render-bg-color
                        at ls-temp-pos
-                   end-display 
-               end-if 
-
-               add 2 to ls-temp-x 
+                   end-display
+               end-if
 
-           end-perform 
+           end-perform
 
            goback.
 
 
-       init-remaining-letters. 
+       init-remaining-letters.
 
-           perform varying ws-rem-idx from 1 by 1 until ws-rem-idx > 26 
-               move cob-color-white 
+           perform varying ws-rem-idx from 1 by 1 until ws-rem-idx > 26
+               move cob-color-white
                    to ws-remamiing-letter-fg-color(ws-rem-idx)
 
-               move cob-color-black 
-                   to ws-remaining-letter-bg-color(ws-rem-idx) 
-           end-perform 
+               move cob-color-black
+                   to ws-remaining-letter-bg-color(ws-rem-idx)
+           end-perform
+
+           if l-qwerty-flag = 'Y' then
+               perform layout-qwerty-keys
+           else
+               perform layout-alphabet-keys
+           end-if
+
+           set ws-is-init to true
+
+           exit paragraph.
+
+
+      *> Straight A-through-Z strip across one row, the original
+      *> layout before --qwerty existed.
+       layout-alphabet-keys.
+
+           move 10 to ls-temp-y
+           move 25 to ls-temp-x
 
            move 'A' to ws-remaining-letter(1)
            move 'B' to ws-remaining-letter(2)
@@ -123,16 +173,142 @@
            move 'W' to ws-remaining-letter(23)
            move 'X' to ws-remaining-letter(24)
            move 'Y' to ws-remaining-letter(25)
-           move 'Z' to ws-remaining-letter(26)  
+           move 'Z' to ws-remaining-letter(26)
 
-           set ws-is-init to true 
+           perform varying ws-rem-idx from 1 by 1 until ws-rem-idx > 26
+               move ls-temp-y to ws-remaining-letter-y(ws-rem-idx)
+               move ls-temp-x to ws-remaining-letter-x(ws-rem-idx)
+               add 2 to ls-temp-x
+           end-perform
+
+           exit paragraph.
+
+
+      *> Three QWERTY keyboard rows, staggered left to right the same
+      *> way the real keys sit, instead of a straight alphabet strip --
+      *> muscle memory from typing makes it faster to spot a grayed-out
+      *> letter laid out the way it sits on an actual keyboard.
+       layout-qwerty-keys.
+
+           move 'Q' to ws-remaining-letter(1)
+           move 'W' to ws-remaining-letter(2)
+           move 'E' to ws-remaining-letter(3)
+           move 'R' to ws-remaining-letter(4)
+           move 'T' to ws-remaining-letter(5)
+           move 'Y' to ws-remaining-letter(6)
+           move 'U' to ws-remaining-letter(7)
+           move 'I' to ws-remaining-letter(8)
+           move 'O' to ws-remaining-letter(9)
+           move 'P' to ws-remaining-letter(10)
+
+           move 'A' to ws-remaining-letter(11)
+           move 'S' to ws-remaining-letter(12)
+           move 'D' to ws-remaining-letter(13)
+           move 'F' to ws-remaining-letter(14)
+           move 'G' to ws-remaining-letter(15)
+           move 'H' to ws-remaining-letter(16)
+           move 'J' to ws-remaining-letter(17)
+           move 'K' to ws-remaining-letter(18)
+           move 'L' to ws-remaining-letter(19)
+
+           move 'Z' to ws-remaining-letter(20)
+           move 'X' to ws-remaining-letter(21)
+           move 'C' to ws-remaining-letter(22)
+           move 'V' to ws-remaining-letter(23)
+           move 'B' to ws-remaining-letter(24)
+           move 'N' to ws-remaining-letter(25)
+           move 'M' to ws-remaining-letter(26)
+
+           move 10 to ls-temp-y
+           move 25 to ls-temp-x
+           perform varying ws-rem-idx from 1 by 1 until ws-rem-idx > 10
+               move ls-temp-y to ws-remaining-letter-y(ws-rem-idx)
+               move ls-temp-x to ws-remaining-letter-x(ws-rem-idx)
+               add 2 to ls-temp-x
+           end-perform
+
+           move 11 to ls-temp-y
+           move 26 to ls-temp-x
+           perform varying ws-rem-idx from 11 by 1 until ws-rem-idx > 19
+               move ls-temp-y to ws-remaining-letter-y(ws-rem-idx)
+               move ls-temp-x to ws-remaining-letter-x(ws-rem-idx)
+               add 2 to ls-temp-x
+           end-perform
+
+           move 12 to ls-temp-y
+           move 29 to ls-temp-x
+           perform varying ws-rem-idx from 20 by 1 until ws-rem-idx > 26
+               move ls-temp-y to ws-remaining-letter-y(ws-rem-idx)
+               move ls-temp-x to ws-remaining-letter-x(ws-rem-idx)
+               add 2 to ls-temp-x
+           end-perform
 
            exit paragraph.
 
 
 
        entry "remaining-letters-reinit"
-           set ws-is-not-init to true 
+           set ws-is-not-init to true
+           goback.
+
+
+      *> Text-mode equivalent of main-procedure's screen paint: prints
+      *> the same four letter buckets as plain lines instead of a
+      *> fixed A-Z grid, so a screen reader narrates something linear.
+       entry "display-remaining-letters-text"
+
+           if ws-is-not-init then
+               perform init-remaining-letters
+           end-if
+
+           move spaces to ws-text-line
+           perform varying ws-rem-idx from 1 by 1 until ws-rem-idx > 26
+               if ws-remaining-letter-bg-color(ws-rem-idx)
+               = cob-color-green then
+                   move concat(trim(ws-text-line) " "
+                       ws-remaining-letter(ws-rem-idx))
+                       to ws-text-line
+               end-if
+           end-perform
+           display concat("Correct: " trim(ws-text-line))
+
+           move spaces to ws-text-line
+           perform varying ws-rem-idx from 1 by 1 until ws-rem-idx > 26
+               if ws-remaining-letter-bg-color(ws-rem-idx)
+               = cob-color-yellow then
+                   move concat(trim(ws-text-line) " "
+                       ws-remaining-letter(ws-rem-idx))
+                       to ws-text-line
+               end-if
+           end-perform
+           display concat("Present elsewhere: " trim(ws-text-line))
+
+           move spaces to ws-text-line
+           perform varying ws-rem-idx from 1 by 1 until ws-rem-idx > 26
+               if ws-remaining-letter-bg-color(ws-rem-idx)
+               = cob-color-black
+               and ws-remamiing-letter-fg-color(ws-rem-idx)
+                   = cob-color-black then
+                   move concat(trim(ws-text-line) " "
+                       ws-remaining-letter(ws-rem-idx))
+                       to ws-text-line
+               end-if
+           end-perform
+           display concat("Not in word: " trim(ws-text-line))
+
+           move spaces to ws-text-line
+           perform varying ws-rem-idx from 1 by 1 until ws-rem-idx > 26
+               if ws-remaining-letter-bg-color(ws-rem-idx)
+               = cob-color-black
+               and ws-remamiing-letter-fg-color(ws-rem-idx)
+                   = cob-color-white then
+                   move concat(trim(ws-text-line) " "
+                       ws-remaining-letter(ws-rem-idx))
+                       to ws-text-line
+               end-if
+           end-perform
+           display concat("Not yet guessed: " trim(ws-text-line))
+
            goback.
 
 
