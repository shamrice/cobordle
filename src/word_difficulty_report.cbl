@@ -0,0 +1,357 @@
+      ******************************************************************
+      * Purpose: Cross-references word.list with the per-word stats
+      *          file written by run-game's record-word-stats and
+      *          ranks every word that has been played by average
+      *          tries-to-solve, hardest first, flagging outliers that
+      *          run well above or below the overall average -- a
+      *          first step toward weighting word selection by
+      *          difficulty instead of picking uniformly at random.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. word-difficulty-report.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       input-output section.
+
+           file-control.
+               select optional fd-word-file
+               assign to dynamic ws-word-file-name
+               organization is line sequential.
+
+               select optional fd-word-stats-file
+               assign to dynamic ws-word-stats-file-name
+               organization is line sequential.
+
+       data division.
+
+       file section.
+
+       fd  fd-word-file.
+       01  f-word-entry              pic a(7).
+
+       fd  fd-word-stats-file.
+       01  f-word-stats-record.
+           05  f-word-stats-word          pic a(7).
+           05  f-word-stats-tries         pic 9(2).
+           05  f-word-stats-solved        pic a.
+           05  f-word-stats-date          pic 9(8).
+
+       working-storage section.
+
+       01  ws-word-file-name       pic x(40) value "word.list".
+       01  ws-word-stats-file-name  pic x(40)
+                                 value "cobordle_word_stats.dat".
+
+       01  ws-max-words                          constant as 13000.
+
+       01  ws-word-stats occurs ws-max-words times indexed by ws-ws-idx.
+           05  ws-ws-word                        pic a(7).
+           05  ws-ws-games                       pic 9(5) comp
+                                                  value 0.
+           05  ws-ws-solves                      pic 9(5) comp
+                                                  value 0.
+           05  ws-ws-total-tries                 pic 9(7) comp
+                                                  value 0.
+           05  ws-ws-avg-tries                   pic 9(2)v9 comp
+                                                  value 0.
+           05  ws-ws-flag                        pic x(4) value spaces.
+
+       01  ws-word-count                         pic 9(5) comp
+                                                  value 0.
+       01  ws-played-count                       pic 9(5) comp
+                                                  value 0.
+
+       01  ws-found-sw                           pic a value 'N'.
+           88  ws-found                          value 'Y'.
+           88  ws-not-found                       value 'N'.
+
+       01  ws-eof-sw                             pic a value 'N'.
+           88  ws-eof                            value 'Y'.
+           88  ws-not-eof                         value 'N'.
+
+       01  ws-sort-idx                           pic 9(5) comp.
+       01  ws-swapped-sw                         pic a value 'N'.
+           88  ws-swapped                         value 'Y'.
+           88  ws-not-swapped                      value 'N'.
+
+       01  ws-sort-tmp.
+           05  ws-sort-tmp-word                  pic a(7).
+           05  ws-sort-tmp-games                  pic 9(5) comp.
+           05  ws-sort-tmp-solves                 pic 9(5) comp.
+           05  ws-sort-tmp-total-tries            pic 9(7) comp.
+           05  ws-sort-tmp-avg-tries               pic 9(2)v9 comp.
+           05  ws-sort-tmp-flag                   pic x(4).
+
+       01  ws-overall-total-tries                pic 9(9) comp
+                                                  value 0.
+       01  ws-overall-solves                     pic 9(7) comp
+                                                  value 0.
+       01  ws-overall-avg-tries                  pic 9(2)v9 comp
+                                                  value 0.
+
+       01  ws-rank                               pic 9(5) comp.
+       01  ws-rank-disp                          pic z(4)9.
+       01  ws-games-disp                         pic z(4)9.
+       01  ws-solves-disp                        pic z(4)9.
+       01  ws-avg-tries-disp                     pic z9.9.
+       01  ws-no-data-count                      pic 9(5) comp
+                                                  value 0.
+       01  ws-no-data-count-disp                 pic z(4)9.
+
+       procedure division.
+
+       main-procedure.
+
+           display "COBORDLE - Word Difficulty Report"
+
+           perform load-word-list
+
+           set ws-not-eof to true
+
+           open input fd-word-stats-file
+
+               perform until ws-eof
+                   read fd-word-stats-file
+                   at end set ws-eof to true
+                   not at end
+                       perform apply-stats-record
+                   end-read
+               end-perform
+
+           close fd-word-stats-file
+
+           if ws-word-count = 0 then
+               display "No words found. Make sure word.list exists "
+                   "in the current directory."
+               stop run
+           end-if
+
+           perform compute-word-rates
+           perform flag-outlier-words
+           perform sort-word-difficulty
+           perform display-word-difficulty-report
+
+           stop run.
+
+
+      *> Seeds the table with every word in word.list so words with no
+      *> games played yet still show up (as "no data"), same as the
+      *> request's "ranks every word in word.list" framing rather than
+      *> only the words that happen to already be in the stats file.
+       load-word-list.
+
+           set ws-not-eof to true
+
+           open input fd-word-file
+
+               perform until ws-eof
+                   read fd-word-file
+                   at end set ws-eof to true
+                   not at end
+                       if f-word-entry not = spaces then
+                           move upper-case(f-word-entry) to f-word-entry
+                           perform find-or-add-word
+                       end-if
+                   end-read
+               end-perform
+
+           close fd-word-file
+
+           set ws-not-eof to true
+
+           exit paragraph.
+
+
+      *> Folds one word-stats-file line into the running per-word
+      *> totals, adding a new row the first time a word is seen
+      *> (covers stats rows for words no longer in the current
+      *> word.list, e.g. after a list edit).
+       apply-stats-record.
+
+           move f-word-stats-word to f-word-entry
+           perform find-or-add-word
+
+           add 1 to ws-ws-games(ws-ws-idx)
+
+           if f-word-stats-solved = 'Y' then
+               add 1 to ws-ws-solves(ws-ws-idx)
+               add f-word-stats-tries to ws-ws-total-tries(ws-ws-idx)
+           end-if
+
+           exit paragraph.
+
+
+       find-or-add-word.
+
+           set ws-not-found to true
+
+           perform varying ws-ws-idx from 1 by 1
+               until ws-ws-idx > ws-word-count
+               if ws-ws-word(ws-ws-idx) = f-word-entry then
+                   set ws-found to true
+                   exit perform
+               end-if
+           end-perform
+
+           if ws-not-found then
+               add 1 to ws-word-count
+               move ws-word-count to ws-ws-idx
+               move f-word-entry to ws-ws-word(ws-ws-idx)
+           end-if
+
+           exit paragraph.
+
+
+      *> Average tries only counts solved games, same convention as
+      *> leaderboard-report's ws-lb-avg-tries -- an unsolved game used
+      *> up ws-max-tries guesses without settling the word, so folding
+      *> it in would understate how hard a word that got solved
+      *> actually was.
+       compute-word-rates.
+
+           perform varying ws-ws-idx from 1 by 1
+               until ws-ws-idx > ws-word-count
+
+               if ws-ws-solves(ws-ws-idx) > 0 then
+                   compute ws-ws-avg-tries(ws-ws-idx) rounded =
+                       ws-ws-total-tries(ws-ws-idx) /
+                       ws-ws-solves(ws-ws-idx)
+
+                   add 1 to ws-played-count
+                   add ws-ws-total-tries(ws-ws-idx)
+                       to ws-overall-total-tries
+                   add ws-ws-solves(ws-ws-idx) to ws-overall-solves
+               else
+                   add 1 to ws-no-data-count
+               end-if
+
+           end-perform
+
+           if ws-overall-solves > 0 then
+               compute ws-overall-avg-tries rounded =
+                   ws-overall-total-tries / ws-overall-solves
+           end-if
+
+           exit paragraph.
+
+
+      *> Flags words more than a full guess harder or easier than the
+      *> overall average as outliers worth a second look, rather than
+      *> trying to pick a statistically rigorous threshold.
+       flag-outlier-words.
+
+           perform varying ws-ws-idx from 1 by 1
+               until ws-ws-idx > ws-word-count
+
+               if ws-ws-solves(ws-ws-idx) > 0 then
+                   if ws-ws-avg-tries(ws-ws-idx) >=
+                       ws-overall-avg-tries + 1
+                       move "HARD" to ws-ws-flag(ws-ws-idx)
+                   else
+                       if ws-ws-avg-tries(ws-ws-idx) <=
+                           ws-overall-avg-tries - 1
+                           move "EASY" to ws-ws-flag(ws-ws-idx)
+                       end-if
+                   end-if
+               end-if
+
+           end-perform
+
+           exit paragraph.
+
+
+      *> Bubble sort, hardest (most average tries) first. Words with
+      *> no games played sink to the bottom regardless of average,
+      *> since an average of zero isn't a real difficulty signal.
+       sort-word-difficulty.
+
+           set ws-swapped to true
+
+           perform until ws-not-swapped
+
+               set ws-not-swapped to true
+
+               perform varying ws-sort-idx from 1 by 1
+                   until ws-sort-idx > ws-word-count - 1
+
+                   if ws-ws-solves(ws-sort-idx) = 0
+                       and ws-ws-solves(ws-sort-idx + 1) > 0
+                       perform swap-word-difficulty-rows
+                       set ws-swapped to true
+                   else
+                       if ws-ws-solves(ws-sort-idx) > 0
+                           and ws-ws-solves(ws-sort-idx + 1) > 0
+                           and ws-ws-avg-tries(ws-sort-idx) <
+                               ws-ws-avg-tries(ws-sort-idx + 1)
+                           perform swap-word-difficulty-rows
+                           set ws-swapped to true
+                       end-if
+                   end-if
+
+               end-perform
+
+           end-perform
+
+           exit paragraph.
+
+
+       swap-word-difficulty-rows.
+
+           move ws-word-stats(ws-sort-idx) to ws-sort-tmp
+           move ws-word-stats(ws-sort-idx + 1)
+               to ws-word-stats(ws-sort-idx)
+           move ws-sort-tmp to ws-word-stats(ws-sort-idx + 1)
+
+           exit paragraph.
+
+
+       display-word-difficulty-report.
+
+           display space
+           move ws-played-count to ws-games-disp
+           move ws-overall-avg-tries to ws-avg-tries-disp
+           display concat(
+               trim(ws-games-disp)
+               " word(s) have stats. Overall average tries to solve: "
+               trim(ws-avg-tries-disp))
+           display space
+
+           display "Rank Word    Games Solves  Avg  Flag"
+           display "---- ------- ----- ------ ----- ----"
+
+           perform varying ws-ws-idx from 1 by 1
+               until ws-ws-idx > ws-word-count
+               or ws-ws-solves(ws-ws-idx) = 0
+
+               move ws-ws-idx to ws-rank
+               move ws-rank to ws-rank-disp
+               move ws-ws-games(ws-ws-idx) to ws-games-disp
+               move ws-ws-solves(ws-ws-idx) to ws-solves-disp
+               move ws-ws-avg-tries(ws-ws-idx) to ws-avg-tries-disp
+
+               display concat(
+                   trim(ws-rank-disp) "    "
+                   ws-ws-word(ws-ws-idx) " "
+                   ws-games-disp " "
+                   ws-solves-disp " "
+                   ws-avg-tries-disp " "
+                   ws-ws-flag(ws-ws-idx))
+
+           end-perform
+
+           move ws-no-data-count to ws-no-data-count-disp
+           display space
+           display concat(
+               trim(ws-no-data-count-disp)
+               " word(s) in word.list have no game history yet.")
+
+           exit paragraph.
+
+       end program word-difficulty-report.
