@@ -17,7 +17,7 @@
                foreground-color cob-color-white 
                background-color cob-color-black.
                10  line 3 column 25
-                   value "You have six tries to guess the word.".
+                   pic x(55) using ws-rules-tries-text.
                10  line 4 column 25
                    value "Green tiles indicate the letter is correct.".
                10  line 5 column 25
@@ -56,5 +56,15 @@
                10  foreground-color cob-color-white
                    background-color cob-color-black
                    line 21 column 66
-                   value "Quit".       
-                   
\ No newline at end of file
+                   value "Quit".
+
+           05  s-cmds-text-2.
+               10  foreground-color cob-color-black
+                   background-color cob-color-white
+                   line 22 column 4
+                   value "  F1  ".
+
+               10  foreground-color cob-color-white
+                   background-color cob-color-black
+                   line 22 column 12
+                   value "Hint (limited uses per puzzle)".
