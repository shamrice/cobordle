@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Purpose: Screen definition for the info/status bar shown below
+      *          the puzzle grid.
+      ******************************************************************
+       01  s-info-screen
+           foreground-color cob-color-white highlight.
+
+           10  line 19 column 1
+               pic x(80) using ls-info-screen-text
+               background-color ls-info-screen-bg-color.
