@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Purpose: Screen definition for the current try, 6-letter mode
+      ******************************************************************
+       01  s-run-game-current-try-screen-6
+           foreground-color cob-color-white highlight
+           background-color cob-color-black.
+
+           10  line ls-current-try-y column 6
+               pic a(6) using ls-current-word-attempt(1:6).
