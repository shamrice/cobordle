@@ -0,0 +1,102 @@
+      ******************************************************************
+      * Purpose: Prints the per-guess audit trail logged by run-game
+      *          (cobordle_audit_<player>.log) as a readable report.
+      *          Takes the player id as an optional command-line arg;
+      *          defaults to DEFAULT, matching run-game's default.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. audit-report.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       input-output section.
+
+           file-control.
+               select optional fd-audit-file
+               assign to dynamic ws-audit-file-name
+               organization is line sequential.
+
+       data division.
+
+       file section.
+
+       fd  fd-audit-file.
+       01  f-audit-record.
+           05  f-audit-date                       pic 9(8).
+           05  f-audit-word                       pic a(7).
+           05  f-audit-try                        pic 9(2).
+           05  f-audit-guess                      pic a(7).
+           05  f-audit-colors                     pic x(7).
+
+       working-storage section.
+
+       01  ws-audit-file-name       pic x(40).
+
+       01  ws-cmd-args               pic x(80).
+       01  ws-player-id              pic x(20) value "DEFAULT".
+
+       01  ws-eof-sw                pic a value 'N'.
+           88  ws-eof                value 'Y'.
+           88  ws-not-eof            value 'N'.
+
+       01  ws-row-count              pic 9(5) comp value 0.
+       01  ws-row-count-disp         pic z(4)9.
+
+       procedure division.
+
+       main-procedure.
+
+           accept ws-cmd-args from command-line
+           if ws-cmd-args not = spaces then
+               move upper-case(ws-cmd-args) to ws-player-id
+           end-if
+
+           move concat(
+               "cobordle_audit_" trim(ws-player-id) ".log")
+               to ws-audit-file-name
+
+           display "COBORDLE - Per-guess audit trail"
+           display "Date      Word    Try Guess   Colors"
+           display "--------- ------- --- ------- -------"
+
+           set ws-not-eof to true
+
+           open input fd-audit-file
+
+               perform until ws-eof
+                   read fd-audit-file
+                   at end set ws-eof to true
+                   not at end
+                       perform display-audit-row
+                       add 1 to ws-row-count
+                   end-read
+               end-perform
+
+           close fd-audit-file
+
+           display space
+           move ws-row-count to ws-row-count-disp
+           display concat(
+               "Total guesses logged: " trim(ws-row-count-disp))
+
+           stop run.
+
+
+       display-audit-row.
+
+           display concat(
+               f-audit-date " "
+               f-audit-word "  "
+               f-audit-try "  "
+               f-audit-guess "  "
+               f-audit-colors)
+
+           exit paragraph.
+
+       end program audit-report.
