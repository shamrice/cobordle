@@ -20,31 +20,55 @@
        input-output section.
 
            file-control.
-               select optional fd-word-file 
-               assign to dynamic ws-word-file-name 
+               select optional fd-word-file
+               assign to dynamic ws-word-file-name
                organization is line sequential.
-           
+
+               select optional fd-allowed-file
+               assign to dynamic ws-allowed-file-name
+               organization is line sequential.
+
        data division.
-       file section. 
+       file section.
 
        fd  fd-word-file.
-       01  f-word-entry              pic a(5).
+       01  f-word-entry              pic a(7).
+
+       fd  fd-allowed-file.
+       01  f-allowed-entry           pic a(7).
 
        working-storage section.
 
-       01  ws-word-file-name         constant as "word.list".
+       01  ws-word-file-name         pic x(40) value "word.list".
+       01  ws-allowed-file-name      pic x(40)
+                                     value "word_allowed.list".
 
        01  ws-max-words              constant as 13000.
  
        01  ws-time-seed              pic 9(9) value zeros.
        01  ws-filler                 pic 9(9) value zeros.
 
+      *> Insertion-sort work fields, shared by sort-word-list and
+      *> sort-allowed-list so validate-word-is-valid in run-game can
+      *> binary-search both lists instead of scanning them top to
+      *> bottom.
+       01  ws-sort-i                 pic 9(5) comp.
+       01  ws-sort-j                 pic 9(5) comp.
+       01  ws-sort-temp              pic a(7).
+
        local-storage section.
 
        01  ls-eof-sw                 pic a value 'N'.
            88  ls-eof                value 'Y'.
            88  ls-not-eof            value 'N'.
 
+      *> Caps how many entries get loaded into l-word-list/
+      *> l-allowed-list this run. l-max-words (game_options.cpy) is
+      *> config/CLI driven (MAX-WORDS / --max-words=); this is always
+      *> clamped to 1 thru ws-max-words since that's the compile-time
+      *> OCCURS bound on both tables and can't be exceeded.
+       01  ls-effective-max-words    pic 9(5) comp.
+
       * 01  ls-word-list              pic a(5) occurs ws-max-words times.
 
        01  ls-word-idx               pic 9(5) comp value 0.
@@ -53,46 +77,135 @@
        01  ls-word-select            pic 9(5) comp value 1.
        01  ls-word-select-disp       pic z(5).
 
+       01  ls-today                 pic 9(8).
+       01  ls-days-since-epoch      pic 9(9).
+
+       01  ls-allowed-eof-sw         pic a value 'N'.
+           88  ls-allowed-eof        value 'Y'.
+           88  ls-allowed-not-eof    value 'N'.
+
+      *> Per-entry validation for the load loop below: rejects
+      *> anything that isn't exactly l-word-length alphabetic
+      *> characters instead of only skipping blank lines.
+       01  ls-entry-valid-sw         pic a value 'Y'.
+           88  ls-entry-valid        value 'Y'.
+           88  ls-entry-invalid      value 'N'.
+       01  ls-entry-len              pic 9(2) comp.
+       01  ls-rejection-reason       pic x(40).
+       01  ls-alpha-idx              pic 9(2) comp.
+       01  ls-rejected-count         pic 9(5) comp value 0.
+       01  ls-rejected-count-disp    pic z(5).
+
        linkage section.
-       
+
        01  l-word-data.
-           05  l-selected-word           pic a(5).
-           05  l-word-list               pic a(5) 
+           05  l-selected-word           pic a(7).
+           05  l-word-count              pic 9(5) comp.
+           05  l-word-list               pic a(7)
+                                         occurs ws-max-words times.
+           05  l-allowed-count           pic 9(5) comp.
+           05  l-allowed-list            pic a(7)
                                          occurs ws-max-words times.
+           05  l-rejected-count          pic 9(5) comp value 0.
 
-       procedure division using l-word-data.
+       copy "./src/copy/game_options.cpy".
+
+       procedure division using l-word-data l-game-options.
 
        main-procedure.
 
-           perform init-random-num-seed                
+           perform init-random-num-seed
+           perform determine-word-file-name
+
+           if l-max-words >= 1 and l-max-words <= ws-max-words then
+               move l-max-words to ls-effective-max-words
+           else
+               move ws-max-words to ls-effective-max-words
+           end-if
+
+           open input fd-word-file
 
-           open input fd-word-file 
-                          
                perform until ls-eof
-                                      
+                   or ls-word-idx >= ls-effective-max-words
+
                    read fd-word-file
-                   at end set ls-eof to true 
-                   not at end  
-                       if f-word-entry not = spaces then 
-                           add 1 to ls-word-idx    
+                   at end set ls-eof to true
+                   not at end
+                       perform validate-word-entry
+                       if ls-entry-valid then
+                           add 1 to ls-word-idx
                            move upper-case(f-word-entry)
-                           to l-word-list(ls-word-idx) 
-                          *> display ls-word-list(ls-word-idx)                           
-                       else 
-                           call "logger" using 
-                               "WORD-LOADER : Entry blank. skipping.."
-                           end-call 
-                       end-if 
-                   end-read 
+                           to l-word-list(ls-word-idx)
+                          *> display ls-word-list(ls-word-idx)
+                       else
+                           add 1 to ls-rejected-count
+                           call "logger" using concat(
+                               "WORD-LOADER : Rejected entry '"
+                               trim(f-word-entry) "' : "
+                               trim(ls-rejection-reason))
+                           end-call
+                       end-if
+                   end-read
 
                end-perform
 
            close fd-word-file
 
+           move ls-word-idx to l-word-count
+           move ls-rejected-count to l-rejected-count
+
+           move ls-rejected-count to ls-rejected-count-disp
+           call "logger" using concat(
+               "WORD-LOADER : Total rejected entries: "
+               ls-rejected-count-disp)
+           end-call
+
+           perform sort-word-list
+
+           perform load-allowed-guesses
+           perform sort-allowed-list
+
+           if l-resume-word not = spaces then
+      *> A checkpointed game is being resumed -- cobordle.cbl already
+      *> confirmed this with the player, so hand the saved word
+      *> straight back instead of reselecting (randomly or by date),
+      *> which is the whole point of a checkpoint surviving a restart.
+               move l-resume-word to l-selected-word
+
+               call "logger" using concat(
+                   "WORD-LOADER : Resuming checkpointed word: "
+                   l-selected-word)
+               end-call
+           else
+               if l-daily-mode then
+                   if l-replay-date not = spaces then
+                       move concat(
+                           l-replay-date(1:4)
+                           l-replay-date(6:2)
+                           l-replay-date(9:2))
+                           to ls-today
+                   else
+                       move function current-date(1:8) to ls-today
+                   end-if
+
+                   compute ls-days-since-epoch =
+                       function integer-of-date(ls-today)
+                   compute ls-word-select =
+                       function mod(ls-days-since-epoch,
+                           ls-word-idx) + 1
+
+                   call "logger" using concat(
+                       "WORD-LOADER : Daily mode. Days since "
+                       "epoch: " ls-days-since-epoch)
+                   end-call
+               else
+                   compute ls-word-select =
+                       random * ls-word-idx + 1
+               end-if
 
-           compute ls-word-select = random * ls-word-idx + 1 
-           move l-word-list(ls-word-select)
-               to l-selected-word
+               move l-word-list(ls-word-select)
+                   to l-selected-word
+           end-if
 
            move ls-word-idx to ls-word-idx-disp
            move ls-word-select to ls-word-select-disp
@@ -107,6 +220,188 @@
            goback.
 
 
+      *> Rejects anything that isn't exactly l-word-length alphabetic
+      *> characters (the original baseline only skipped blank lines),
+      *> with a distinct ls-rejection-reason per failure kind so a
+      *> rejected row gets a useful logger line instead of a generic
+      *> blank-skip message.
+       validate-word-entry.
+
+           set ls-entry-valid to true
+           move spaces to ls-rejection-reason
+           move function length(trim(f-word-entry)) to ls-entry-len
+
+           evaluate true
+               when ls-entry-len = 0
+                   set ls-entry-invalid to true
+                   move "blank entry" to ls-rejection-reason
+
+               when ls-entry-len not = l-word-length
+                   set ls-entry-invalid to true
+                   move "wrong word length" to ls-rejection-reason
+
+               when other
+                   perform varying ls-alpha-idx from 1 by 1
+                       until ls-alpha-idx > ls-entry-len
+
+                       evaluate f-word-entry(ls-alpha-idx:1)
+                           when "A" thru "Z"
+                           when "a" thru "z"
+                               continue
+                           when other
+                               set ls-entry-invalid to true
+                               move "non-alphabetic character"
+                                   to ls-rejection-reason
+                               exit perform
+                       end-evaluate
+                   end-perform
+           end-evaluate
+
+           exit paragraph.
+
+
+      *> Picks the word file to open based on the requested word
+      *> length, same as before -- unless a themed --category was
+      *> given, in which case the category name replaces the "word"
+      *> prefix (e.g. "animals.list", "animals6.list") so themed days
+      *> still respect the word-length option.
+       determine-word-file-name.
+
+           if l-word-file-override not = spaces
+               move l-word-file-override to ws-word-file-name
+               exit paragraph
+           end-if
+
+           if l-category not = spaces
+               evaluate l-word-length
+                   when 4
+                       move concat(trim(l-category) "4.list")
+                           to ws-word-file-name
+                   when 6
+                       move concat(trim(l-category) "6.list")
+                           to ws-word-file-name
+                   when 7
+                       move concat(trim(l-category) "7.list")
+                           to ws-word-file-name
+                   when other
+                       move concat(trim(l-category) ".list")
+                           to ws-word-file-name
+               end-evaluate
+           else
+               evaluate l-word-length
+                   when 4
+                       move "word4.list" to ws-word-file-name
+                   when 6
+                       move "word6.list" to ws-word-file-name
+                   when 7
+                       move "word7.list" to ws-word-file-name
+                   when other
+                       move "word.list" to ws-word-file-name
+               end-evaluate
+           end-if
+
+           exit paragraph.
+
+
+      *> Picks the allowed-guesses file to open based on word length,
+      *> the same way determine-word-file-name picks the answer pool.
+      *> The file is optional: if it's missing, l-allowed-count stays
+      *> zero and validate-word-is-valid in run-game falls back to
+      *> checking only the answer list, same as before this feature.
+       determine-allowed-file-name.
+
+           evaluate l-word-length
+               when 4
+                   move "word4_allowed.list" to ws-allowed-file-name
+               when 6
+                   move "word6_allowed.list" to ws-allowed-file-name
+               when 7
+                   move "word7_allowed.list" to ws-allowed-file-name
+               when other
+                   move "word_allowed.list" to ws-allowed-file-name
+           end-evaluate
+
+           exit paragraph.
+
+
+       load-allowed-guesses.
+
+           move 0 to l-allowed-count
+           perform determine-allowed-file-name
+           set ls-allowed-not-eof to true
+
+           open input fd-allowed-file
+
+               perform until ls-allowed-eof
+                   or l-allowed-count >= ls-effective-max-words
+                   read fd-allowed-file
+                   at end set ls-allowed-eof to true
+                   not at end
+                       if f-allowed-entry not = spaces then
+                           add 1 to l-allowed-count
+                           move upper-case(f-allowed-entry)
+                               to l-allowed-list(l-allowed-count)
+                       end-if
+                   end-read
+               end-perform
+
+           close fd-allowed-file
+
+           exit paragraph.
+
+
+      *> Sorts l-word-list into ascending order so run-game's
+      *> validate-word-is-valid can binary-search it instead of
+      *> scanning top to bottom. A plain insertion sort, same hand-
+      *> rolled style as leaderboard-report's bubble sort, since the
+      *> list is already in memory and a daily selection by index
+      *> doesn't care which order the words were loaded in.
+       sort-word-list.
+
+           perform varying ws-sort-i from 2 by 1
+               until ws-sort-i > l-word-count
+
+               move l-word-list(ws-sort-i) to ws-sort-temp
+               move ws-sort-i to ws-sort-j
+
+               perform until ws-sort-j <= 1
+                   or l-word-list(ws-sort-j - 1) <= ws-sort-temp
+
+                   move l-word-list(ws-sort-j - 1)
+                       to l-word-list(ws-sort-j)
+                   subtract 1 from ws-sort-j
+               end-perform
+
+               move ws-sort-temp to l-word-list(ws-sort-j)
+           end-perform
+
+           exit paragraph.
+
+
+      *> Same insertion sort as sort-word-list, applied to the broader
+      *> allowed-guesses list so it can be binary-searched too.
+       sort-allowed-list.
+
+           perform varying ws-sort-i from 2 by 1
+               until ws-sort-i > l-allowed-count
+
+               move l-allowed-list(ws-sort-i) to ws-sort-temp
+               move ws-sort-i to ws-sort-j
+
+               perform until ws-sort-j <= 1
+                   or l-allowed-list(ws-sort-j - 1) <= ws-sort-temp
+
+                   move l-allowed-list(ws-sort-j - 1)
+                       to l-allowed-list(ws-sort-j)
+                   subtract 1 from ws-sort-j
+               end-perform
+
+               move ws-sort-temp to l-allowed-list(ws-sort-j)
+           end-perform
+
+           exit paragraph.
+
+
       *> Inits the random number generator with seed from current time.
       *> If seed has already been set, do not re-init random number 
       *> generator as it will reset next RNG num.
