@@ -0,0 +1,224 @@
+      ******************************************************************
+      * Purpose: Reads the stats file written by cobordle's
+      *          record-game-stats and prints a columnar monthly
+      *          summary for one player (games played, win rate, and
+      *          a tries-distribution histogram), the way the real
+      *          Wordle app's statistics modal does, instead of a flat
+      *          log file. Takes the player id as an optional command-
+      *          line arg; defaults to DEFAULT, matching run-game's
+      *          default.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. history-report.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       input-output section.
+
+           file-control.
+               select optional fd-stats-file
+               assign to dynamic ws-stats-file-name
+               organization is line sequential.
+
+       data division.
+
+       file section.
+
+       fd  fd-stats-file.
+       01  f-stats-record.
+           05  f-stats-player          pic x(20).
+           05  f-stats-word            pic a(7).
+           05  f-stats-tries           pic 9(2).
+           05  f-stats-solved          pic a.
+           05  f-stats-date            pic 9(8).
+
+       working-storage section.
+
+       01  ws-stats-file-name      pic x(40) value "cobordle_stats.dat".
+
+       01  ws-player-id              pic x(20) value "DEFAULT".
+
+       01  ws-cmd-args               pic x(80).
+
+      *> One row per calendar month seen, in the order first
+      *> encountered (stats are appended in play order, so that's also
+      *> chronological order).
+       01  ws-max-months             constant as 120.
+
+       01  ws-months occurs 120 times indexed by ws-mo-idx.
+           05  ws-mo-key                            pic 9(6) comp.
+           05  ws-mo-games                          pic 9(4) comp
+                                                     value 0.
+           05  ws-mo-losses                         pic 9(4) comp
+                                                     value 0.
+      *>     Wins by try count: buckets 1 through 6 (ws-max-tries in
+      *>     run-game), plus bucket 7 catching every win that took 7 or
+      *>     more tries (--tries=N/--practice in run-game now allow up
+      *>     to ws-max-tries-practice, 20, so those wins need a home
+      *>     instead of being silently dropped from the histogram).
+           05  ws-mo-tries-hist occurs 7 times       pic 9(4) comp
+                                                     value 0.
+
+       01  ws-month-count                           pic 9(3) comp
+                                                     value 0.
+
+       01  ws-found-sw                              pic a value 'N'.
+           88  ws-found                             value 'Y'.
+           88  ws-not-found                          value 'N'.
+
+       01  ws-eof-sw                               pic a value 'N'.
+           88  ws-eof                               value 'Y'.
+           88  ws-not-eof                            value 'N'.
+
+       01  ws-this-month-key                       pic 9(6) comp.
+
+       01  ws-win-pct                               pic 9(3)v9 comp.
+       01  ws-win-pct-disp                          pic zz9.9.
+
+       01  ws-month-key-disp                        pic 9(6).
+       01  ws-games-disp                            pic z(3)9.
+       01  ws-losses-disp                           pic z(3)9.
+       01  ws-hist-disp                             pic z(3)9.
+
+       01  ws-hist-idx                              pic 9 comp.
+
+       procedure division.
+
+       main-procedure.
+
+           accept ws-cmd-args from command-line
+           if ws-cmd-args not = spaces then
+               move upper-case(ws-cmd-args) to ws-player-id
+           end-if
+
+           display "COBORDLE - Monthly History"
+           display concat("Player: " trim(ws-player-id))
+
+           set ws-not-eof to true
+
+           open input fd-stats-file
+
+               perform until ws-eof
+                   read fd-stats-file
+                   at end set ws-eof to true
+                   not at end
+                       if f-stats-player = ws-player-id then
+                           perform apply-stats-record
+                       end-if
+                   end-read
+               end-perform
+
+           close fd-stats-file
+
+           if ws-month-count = 0 then
+               display "No stats recorded yet for this player."
+               stop run
+           end-if
+
+           perform display-history
+
+           stop run.
+
+
+      *> Folds one stats-file line into the running monthly totals,
+      *> adding a new month row the first time that YYYYMM is seen.
+       apply-stats-record.
+
+           move f-stats-date(1:6) to ws-this-month-key
+           perform find-or-add-month
+
+           add 1 to ws-mo-games(ws-mo-idx)
+
+           if f-stats-solved = 'Y' then
+               if f-stats-tries >= 1 and f-stats-tries <= 6 then
+                   add 1 to
+                       ws-mo-tries-hist(ws-mo-idx, f-stats-tries)
+               else
+                   if f-stats-tries >= 7 then
+                       add 1 to ws-mo-tries-hist(ws-mo-idx, 7)
+                   end-if
+               end-if
+           else
+               add 1 to ws-mo-losses(ws-mo-idx)
+           end-if
+
+           exit paragraph.
+
+
+       find-or-add-month.
+
+           set ws-not-found to true
+
+           perform varying ws-mo-idx from 1 by 1
+               until ws-mo-idx > ws-month-count
+               if ws-mo-key(ws-mo-idx) = ws-this-month-key then
+                   set ws-found to true
+                   exit perform
+               end-if
+           end-perform
+
+           if ws-not-found then
+               add 1 to ws-month-count
+               move ws-month-count to ws-mo-idx
+               move ws-this-month-key to ws-mo-key(ws-mo-idx)
+           end-if
+
+           exit paragraph.
+
+
+       display-history.
+
+           display space
+           display "Month  Games Win%  1    2    3    4    5    6   "
+               " 7+   X"
+           display "------ ----- ----- ---- ---- ---- ---- ---- ----"
+               " ---- ----"
+
+           perform varying ws-mo-idx from 1 by 1
+               until ws-mo-idx > ws-month-count
+               perform display-month-row
+           end-perform
+
+           exit paragraph.
+
+
+       display-month-row.
+
+           move ws-mo-key(ws-mo-idx) to ws-month-key-disp
+
+           if ws-mo-games(ws-mo-idx) > 0 then
+               compute ws-win-pct rounded =
+                   (ws-mo-games(ws-mo-idx) - ws-mo-losses(ws-mo-idx))
+                   * 100 / ws-mo-games(ws-mo-idx)
+           else
+               move 0 to ws-win-pct
+           end-if
+
+           move ws-win-pct to ws-win-pct-disp
+           move ws-mo-games(ws-mo-idx) to ws-games-disp
+
+           display concat(
+               ws-month-key-disp " "
+               ws-games-disp " "
+               ws-win-pct-disp " ")
+               with no advancing
+
+           perform varying ws-hist-idx from 1 by 1
+               until ws-hist-idx > 7
+               move ws-mo-tries-hist(ws-mo-idx, ws-hist-idx)
+                   to ws-hist-disp
+               display concat(ws-hist-disp " ") with no advancing
+           end-perform
+
+           move ws-mo-losses(ws-mo-idx) to ws-losses-disp
+           display concat(ws-losses-disp)
+
+           exit paragraph.
+
+       end program history-report.
