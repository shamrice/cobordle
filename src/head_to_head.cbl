@@ -0,0 +1,298 @@
+      ******************************************************************
+      * Purpose: Deals the same word to two players in sequence and
+      *          declares a winner by fewer tries, so two players can
+      *          compete on one puzzle in a single sitting.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. head-to-head.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       special-names.
+
+       input-output section.
+
+           file-control.
+               select optional fd-stats-file
+               assign to dynamic ws-stats-file-name
+               organization is line sequential.
+
+       data division.
+
+       file section.
+
+       fd  fd-stats-file.
+       01  f-stats-record.
+           05  f-stats-player          pic x(20).
+           05  f-stats-word            pic a(7).
+           05  f-stats-tries           pic 9(2).
+           05  f-stats-solved          pic a.
+           05  f-stats-date            pic 9(8).
+
+       working-storage section.
+
+       copy "screenio.cpy".
+       copy "./src/copy/game_options.cpy".
+       copy "./src/copy/game_result.cpy".
+
+       01  ws-max-words                           constant as 13000.
+
+       01  ws-stats-file-name      pic x(40) value "cobordle_stats.dat".
+
+       01  ws-today                pic 9(8).
+
+       01  ws-word-data.
+           05  ws-current-word                    pic a(7).
+           05  ws-word-count                       pic 9(5) comp
+                                                  value 0.
+           05  ws-world-list                      pic a(7) occurs
+                                                  ws-max-words times.
+           05  ws-allowed-count                   pic 9(5) comp
+                                                  value 0.
+           05  ws-allowed-list                    pic a(7) occurs
+                                                  ws-max-words times.
+           05  ws-rejected-count                  pic 9(5) comp
+                                                  value 0.
+
+       01  ws-cheat-flag                          pic a value 'N'.
+
+       01  ws-player1-id                          pic x(20)
+                                                  value "PLAYER 1".
+       01  ws-player2-id                          pic x(20)
+                                                  value "PLAYER 2".
+
+       01  ws-p1-tries                            pic 9(2) comp.
+       01  ws-p1-solved-flag                      pic a.
+       01  ws-p2-tries                            pic 9(2) comp.
+       01  ws-p2-solved-flag                      pic a.
+
+       01  ws-p1-tries-disp                       pic z9.
+       01  ws-p2-tries-disp                       pic z9.
+
+       01  ws-cmd-found                           pic 9 comp.
+       01  ws-cmd-args                            pic x(2024).
+       01  ws-word-length-disp                    pic 9.
+
+       01  ws-compiled-date                       pic x(21).
+
+       local-storage section.
+
+       procedure division.
+
+       main-procedure.
+
+           move when-compiled to ws-compiled-date
+
+           display "COBORDLE - Head-to-Head"
+           display "Build date: " ws-compiled-date
+           display space
+
+           accept ws-cmd-args from command-line
+           perform parse-cmd-args
+
+           display "Player 1 id: " with no advancing
+           accept ws-player1-id
+           move upper-case(trim(ws-player1-id)) to ws-player1-id
+
+           display "Player 2 id: " with no advancing
+           accept ws-player2-id
+           move upper-case(trim(ws-player2-id)) to ws-player2-id
+
+           call "word-loader" using ws-word-data l-game-options
+
+           if ws-current-word = spaces then
+               display "Error loading word. Value returned was empty. "
+               display "Please make sure word.list file exists in the "
+               display "current directory."
+               display "Exiting..."
+               call "logger" using
+                   "HEAD-TO-HEAD : Failed to load next word. "
+                       "Forced exit."
+               end-call
+               call "disable-logger"
+               stop run
+           end-if
+
+           display space
+           display concat(trim(ws-player1-id) "'s turn. Get ready...")
+           display space
+
+           move ws-player1-id to l-player-id
+           call "run-game" using
+               ws-word-data ws-cheat-flag l-game-result
+               l-game-options
+
+           move l-result-tries to ws-p1-tries
+           move l-result-solved-flag to ws-p1-solved-flag
+           move ws-player1-id to f-stats-player
+           perform record-head-to-head-stats
+
+           display space
+           display concat(trim(ws-player2-id) "'s turn. Get ready...")
+           display space
+
+           move ws-player2-id to l-player-id
+           call "run-game" using
+               ws-word-data ws-cheat-flag l-game-result
+               l-game-options
+
+           move l-result-tries to ws-p2-tries
+           move l-result-solved-flag to ws-p2-solved-flag
+           move ws-player2-id to f-stats-player
+           perform record-head-to-head-stats
+
+           perform display-head-to-head-result
+
+           call "disable-logger"
+           goback.
+
+
+       parse-cmd-args.
+
+           if ws-cmd-args = spaces then
+               exit paragraph
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found
+               for all "--help"
+                   all "-h"
+
+           if ws-cmd-found > 0 then
+               display "Usage: head-to-head [OPTION]..."
+               display "Play a head-to-head COBORDLE match on one word."
+               display space
+               display "--logging          enables logging file"
+               display "--hard             enable hard mode"
+               display "--length=N         word length: 4, 5, 6 or 7"
+               display "-h --help          show this help"
+               display space
+               stop run
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found for all "--logging"
+           if ws-cmd-found > 0 then
+               display "Logging Enabled..."
+               call "enable-logger"
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found for all "--hard"
+           if ws-cmd-found > 0 then
+               display "Hard mode enabled..."
+               set l-hard-mode to true
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found
+               for all "--length=4"
+           if ws-cmd-found > 0 then
+               move 4 to l-word-length
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found
+               for all "--length=6"
+           if ws-cmd-found > 0 then
+               move 6 to l-word-length
+           end-if
+
+           move 0 to ws-cmd-found
+           inspect ws-cmd-args tallying ws-cmd-found
+               for all "--length=7"
+           if ws-cmd-found > 0 then
+               move 7 to l-word-length
+           end-if
+
+           if l-word-length not = 5 then
+               move l-word-length to ws-word-length-disp
+               display concat("Word length set to: "
+                   trim(ws-word-length-disp))
+           end-if
+
+           exit paragraph.
+
+
+      *> Records one stats-file row per player per match, reusing the
+      *> same fd-stats-file layout cobordle.cbl's record-game-stats
+      *> writes so leaderboard-report.cbl and history-report.cbl see
+      *> head-to-head matches the same as any other round.
+       record-head-to-head-stats.
+
+           move function current-date(1:8) to ws-today
+
+           move l-result-word to f-stats-word
+           move l-result-tries to f-stats-tries
+           move l-result-solved-flag to f-stats-solved
+           move ws-today to f-stats-date
+
+           open extend fd-stats-file
+           write f-stats-record
+           close fd-stats-file
+
+           exit paragraph.
+
+
+       display-head-to-head-result.
+
+           move ws-p1-tries to ws-p1-tries-disp
+           move ws-p2-tries to ws-p2-tries-disp
+
+           display space
+           display "===================================="
+
+      *>   Spelled out rather than squeezed into one concat call so the
+      *>   solved/not-solved branch stays easy to read.
+           if ws-p1-solved-flag = 'Y' then
+               display concat(trim(ws-player1-id) ": "
+                   trim(ws-p1-tries-disp) " tries -- solved")
+           else
+               display concat(trim(ws-player1-id)
+                   ": did not solve")
+           end-if
+
+           if ws-p2-solved-flag = 'Y' then
+               display concat(trim(ws-player2-id) ": "
+                   trim(ws-p2-tries-disp) " tries -- solved")
+           else
+               display concat(trim(ws-player2-id)
+                   ": did not solve")
+           end-if
+
+           display "===================================="
+
+           evaluate true
+               when ws-p1-solved-flag = 'Y' and ws-p2-solved-flag = 'Y'
+                   evaluate true
+                       when ws-p1-tries < ws-p2-tries
+                           display concat(
+                               trim(ws-player1-id) " wins!")
+                       when ws-p2-tries < ws-p1-tries
+                           display concat(
+                               trim(ws-player2-id) " wins!")
+                       when other
+                           display "It's a tie!"
+                   end-evaluate
+
+               when ws-p1-solved-flag = 'Y'
+                   display concat(trim(ws-player1-id) " wins!")
+
+               when ws-p2-solved-flag = 'Y'
+                   display concat(trim(ws-player2-id) " wins!")
+
+               when other
+                   display "Neither player solved it -- it's a tie!"
+           end-evaluate
+
+           display "===================================="
+
+           exit paragraph.
+
+       end program head-to-head.
