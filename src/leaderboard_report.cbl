@@ -0,0 +1,276 @@
+      ******************************************************************
+      * Purpose: Reads the per-player stats file written by cobordle's
+      *          record-game-stats and prints a ranked leaderboard
+      *          (win percentage, average tries to solve, current
+      *          streak) across every player found, best to worst.
+      * Tectonics: ./build.sh
+      ******************************************************************
+       identification division.
+       program-id. leaderboard-report.
+
+       environment division.
+
+       configuration section.
+
+       repository.
+           function all intrinsic.
+
+       input-output section.
+
+           file-control.
+               select optional fd-stats-file
+               assign to dynamic ws-stats-file-name
+               organization is line sequential.
+
+       data division.
+
+       file section.
+
+       fd  fd-stats-file.
+       01  f-stats-record.
+           05  f-stats-player          pic x(20).
+           05  f-stats-word            pic a(7).
+           05  f-stats-tries           pic 9(2).
+           05  f-stats-solved          pic a.
+           05  f-stats-date            pic 9(8).
+
+       working-storage section.
+
+       01  ws-stats-file-name      pic x(40) value "cobordle_stats.dat".
+
+       01  ws-max-players                          constant as 100.
+
+       01  ws-leaderboard occurs 100 times indexed by ws-lb-idx.
+           05  ws-lb-player                        pic x(20).
+           05  ws-lb-games                         pic 9(5) comp
+                                                    value 0.
+           05  ws-lb-wins                          pic 9(5) comp
+                                                    value 0.
+           05  ws-lb-total-tries                   pic 9(7) comp
+                                                    value 0.
+           05  ws-lb-streak                        pic 9(5) comp
+                                                    value 0.
+           05  ws-lb-win-pct                       pic 9(3)v9 comp
+                                                    value 0.
+           05  ws-lb-avg-tries                     pic 9(2)v9 comp
+                                                    value 0.
+
+       01  ws-player-count                         pic 9(5) comp
+                                                    value 0.
+       01  ws-max-players-disp                     pic z(4)9
+                                                    value 100.
+
+       01  ws-found-sw                              pic a value 'N'.
+           88  ws-found                             value 'Y'.
+           88  ws-not-found                          value 'N'.
+
+       01  ws-eof-sw                               pic a value 'N'.
+           88  ws-eof                               value 'Y'.
+           88  ws-not-eof                            value 'N'.
+
+       01  ws-sort-idx                             pic 9(5) comp.
+       01  ws-swapped-sw                           pic a value 'N'.
+           88  ws-swapped                           value 'Y'.
+           88  ws-not-swapped                        value 'N'.
+
+       01  ws-sort-tmp.
+           05  ws-sort-tmp-player                  pic x(20).
+           05  ws-sort-tmp-games                   pic 9(5) comp.
+           05  ws-sort-tmp-wins                    pic 9(5) comp.
+           05  ws-sort-tmp-total-tries             pic 9(7) comp.
+           05  ws-sort-tmp-streak                  pic 9(5) comp.
+           05  ws-sort-tmp-win-pct                 pic 9(3)v9 comp.
+           05  ws-sort-tmp-avg-tries                pic 9(2)v9 comp.
+
+       01  ws-rank                                 pic 9(3) comp.
+       01  ws-rank-disp                            pic z9.
+       01  ws-games-disp                           pic z(4)9.
+       01  ws-wins-disp                            pic z(4)9.
+       01  ws-streak-disp                          pic z(4)9.
+       01  ws-win-pct-disp                         pic zz9.9.
+       01  ws-avg-tries-disp                       pic z9.9.
+
+       procedure division.
+
+       main-procedure.
+
+           display "COBORDLE - Leaderboard"
+
+           set ws-not-eof to true
+
+           open input fd-stats-file
+
+               perform until ws-eof
+                   read fd-stats-file
+                   at end set ws-eof to true
+                   not at end
+                       perform apply-stats-record
+                   end-read
+               end-perform
+
+           close fd-stats-file
+
+           if ws-player-count = 0 then
+               display "No stats recorded yet."
+               stop run
+           end-if
+
+           perform compute-leaderboard-rates
+           perform sort-leaderboard
+           perform display-leaderboard
+
+           stop run.
+
+
+      *> Folds one stats-file line into the running per-player totals,
+      *> adding a new leaderboard row the first time a player is seen.
+       apply-stats-record.
+
+           perform find-or-add-player
+
+           if ws-lb-idx > 0 then
+               add 1 to ws-lb-games(ws-lb-idx)
+
+               if f-stats-solved = 'Y' then
+                   add 1 to ws-lb-wins(ws-lb-idx)
+                   add f-stats-tries to ws-lb-total-tries(ws-lb-idx)
+                   add 1 to ws-lb-streak(ws-lb-idx)
+               else
+                   move 0 to ws-lb-streak(ws-lb-idx)
+               end-if
+           end-if
+
+           exit paragraph.
+
+
+      *> Returns ws-lb-idx = 0 (a sentinel apply-stats-record checks
+      *> before accumulating) when a brand-new player is seen after
+      *> ws-leaderboard's ws-max-players rows are already full, so a
+      *> stats file with more distinct players than the table can hold
+      *> logs and skips the overflow row instead of writing past the
+      *> OCCURS bound.
+       find-or-add-player.
+
+           set ws-not-found to true
+
+           perform varying ws-lb-idx from 1 by 1
+               until ws-lb-idx > ws-player-count
+               if ws-lb-player(ws-lb-idx) = f-stats-player then
+                   set ws-found to true
+                   exit perform
+               end-if
+           end-perform
+
+           if ws-not-found then
+               if ws-player-count < ws-max-players then
+                   add 1 to ws-player-count
+                   move ws-player-count to ws-lb-idx
+                   move f-stats-player to ws-lb-player(ws-lb-idx)
+               else
+                   display concat(
+                       "Leaderboard full (max "
+                       trim(ws-max-players-disp)
+                       " players) -- skipping player: "
+                       trim(f-stats-player))
+                   move 0 to ws-lb-idx
+               end-if
+           end-if
+
+           exit paragraph.
+
+
+       compute-leaderboard-rates.
+
+           perform varying ws-lb-idx from 1 by 1
+               until ws-lb-idx > ws-player-count
+
+               compute ws-lb-win-pct(ws-lb-idx) rounded =
+                   ws-lb-wins(ws-lb-idx) / ws-lb-games(ws-lb-idx)
+                   * 100
+
+               if ws-lb-wins(ws-lb-idx) > 0 then
+                   compute ws-lb-avg-tries(ws-lb-idx) rounded =
+                       ws-lb-total-tries(ws-lb-idx) /
+                       ws-lb-wins(ws-lb-idx)
+               else
+                   move 0 to ws-lb-avg-tries(ws-lb-idx)
+               end-if
+
+           end-perform
+
+           exit paragraph.
+
+
+      *> Simple bubble sort, best to worst: higher win percentage first,
+      *> fewer average tries as the tie-breaker.
+       sort-leaderboard.
+
+           set ws-swapped to true
+
+           perform until ws-not-swapped
+
+               set ws-not-swapped to true
+
+               perform varying ws-sort-idx from 1 by 1
+                   until ws-sort-idx > ws-player-count - 1
+
+                   if ws-lb-win-pct(ws-sort-idx) <
+                      ws-lb-win-pct(ws-sort-idx + 1)
+                   or (ws-lb-win-pct(ws-sort-idx) =
+                       ws-lb-win-pct(ws-sort-idx + 1)
+                   and ws-lb-avg-tries(ws-sort-idx) >
+                       ws-lb-avg-tries(ws-sort-idx + 1))
+                       perform swap-leaderboard-rows
+                       set ws-swapped to true
+                   end-if
+
+               end-perform
+
+           end-perform
+
+           exit paragraph.
+
+
+       swap-leaderboard-rows.
+
+           move ws-leaderboard(ws-sort-idx) to ws-sort-tmp
+           move ws-leaderboard(ws-sort-idx + 1)
+               to ws-leaderboard(ws-sort-idx)
+           move ws-sort-tmp to ws-leaderboard(ws-sort-idx + 1)
+
+           exit paragraph.
+
+
+       display-leaderboard.
+
+           display space
+           display "Rank Player               Games Wins  Win%  "
+               "Avg  Streak"
+           display "---- -------------------- ----- ----- ----- "
+               "---- ------"
+
+           perform varying ws-lb-idx from 1 by 1
+               until ws-lb-idx > ws-player-count
+
+               move ws-lb-idx to ws-rank
+               move ws-rank to ws-rank-disp
+               move ws-lb-games(ws-lb-idx) to ws-games-disp
+               move ws-lb-wins(ws-lb-idx) to ws-wins-disp
+               move ws-lb-streak(ws-lb-idx) to ws-streak-disp
+               move ws-lb-win-pct(ws-lb-idx) to ws-win-pct-disp
+               move ws-lb-avg-tries(ws-lb-idx) to ws-avg-tries-disp
+
+               display concat(
+                   trim(ws-rank-disp) "    "
+                   ws-lb-player(ws-lb-idx) " "
+                   ws-games-disp " "
+                   ws-wins-disp " "
+                   ws-win-pct-disp " "
+                   ws-avg-tries-disp " "
+                   ws-streak-disp)
+
+           end-perform
+
+           exit paragraph.
+
+       end program leaderboard-report.
